@@ -15,18 +15,69 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
+      * Kunde1/Kunde2/MergeOut/LogFile hängen an DD-Namen statt an
+      * fest verdrahteten Literalen, damit die aufrufende JCL sie
+      * wie gewohnt per DD-Zuweisung auf andere Datasets/Dateien
+      * umlenken kann. Ist keine DD-Zuweisung vorhanden, setzt
+      * PARAMETER-EINLESEN vor dem Öffnen die bisherigen
+      * Standarddateinamen als Vorgabe.
            SELECT kunde1 ASSIGN TO
-      -    "Kunde1.txt"
+           KUNDE1DD
            FILE STATUS IS KUNDE1STATUS.
            SELECT kunde2 ASSIGN TO
-      -    "Kunde2.txt"
+           KUNDE2DD
            FILE STATUS IS KUNDE2STATUS.
+      * Kunde3 ist eine optionale dritte Kundendatei fuer den
+      * mehrwegigen Merge. Fehlt die DD-Zuweisung/Datei, wird sie
+      * von FILEOPEN wie eine sofort erschoepfte Eingabe behandelt.
+           SELECT kunde3 ASSIGN TO
+           KUNDE3DD
+           FILE STATUS IS KUNDE3STATUS.
            SELECT kundeout ASSIGN TO
-      -     "MergeOut.txt"
+           MERGEOUTDD
            FILE STATUS IS KUNDEOUTSTATUS.
            SELECT logdatei ASSIGN TO
-      -     "LogFile.txt"
+           LOGFILEDD
            FILE STATUS IS LOGSTATUS.
+      * Ebenfalls per DD-Name umlenkbar, mit den bisherigen Literalen
+      * als Vorgabe in PARAMETER-EINLESEN, wie die übrigen Dateien.
+           SELECT rejectout ASSIGN TO
+           REJECTOUTDD
+           FILE STATUS IS REJECTSTATUS.
+           SELECT checkpointdatei ASSIGN TO
+           CHECKPOINTDD
+           FILE STATUS IS CHECKPOINTSTATUS.
+           SELECT summaryout ASSIGN TO
+           SUMMARYOUTDD
+           FILE STATUS IS SUMMARYSTATUS.
+      * PLZ-Ort-Referenztabelle für den Abgleich in ZEILEN-CHECK.
+      * Ist auch keine DD-Zuweisung/Datei vorhanden, wird die
+      * Kreuzprüfung stillschweigend übersprungen (siehe PLZORT-LADEN).
+           SELECT plzortdatei ASSIGN TO
+           PLZORTDD
+           FILE STATUS IS PLZORTSTATUS.
+      * Stand der MergeOut.txt vor diesem Lauf, für den Änderungs-
+      * vergleich in CHANGELOG-SCHREIBEN. Ohne eigene DD-Zuweisung
+      * übernimmt MERGEOUTALTDD zur Laufzeit den für MERGEOUTDD
+      * aufgelösten Dateinamen (siehe PARAMETER-EINLESEN), sodass hier
+      * automatisch der Stand des Vorlaufs erfasst wird, bevor
+      * FILEOPEN ihn überschreibt (siehe MERGEOUTALT-LADEN) -- auch
+      * wenn MERGEOUTDD selbst per JCL/Umgebungsvariable umgelenkt
+      * wurde.
+           SELECT mergeoutalt ASSIGN TO
+           MERGEOUTALTDD
+           FILE STATUS IS MERGEOUTALTSTATUS.
+      * Listet je Lauf neue, geänderte und entfernte Kundendaten-
+      * sätze gegenüber der vorherigen MergeOut.txt auf.
+           SELECT changelogout ASSIGN TO
+           CHANGELOGDD
+           FILE STATUS IS CHANGELOGSTATUS.
+      * Sätze, deren Gültigkeit erst nach dem Systemdatum beginnt,
+      * gehen nicht nach MergeOut.txt, sondern in diese Haltedatei
+      * (siehe AUSGABE-STEUERUNG).
+           SELECT futureout ASSIGN TO
+           FUTUREOUTDD
+           FILE STATUS IS FUTUREOUTSTATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -61,8 +112,37 @@
            05 strasse2             PIC X(30).
            05 FILLER               PIC X(01).
            05 hausnr2              PIC X(05).
+       FD  kunde3.
+       01  kunde3-zeile.
+           05 kunden-id3           PIC 9(10).
+           05 FILLER               PIC X(01).
+           05 erstellzeit3         PIC 9(14).
+           05 FILLER               PIC X(01).
+           05 gueltig3             PIC 9(08).
+           05 FILLER               PIC X(01).
+           05 plz3                 PIC 9(05).
+           05 FILLER               PIC X(01).
+           05 wohnort3             PIC X(30).
+           05 FILLER               PIC X(01).
+           05 strasse3             PIC X(30).
+           05 FILLER               PIC X(01).
+           05 hausnr3              PIC X(05).
        FD  kundeout.
        01  kundeoutzeile           PIC X(72).
+      * Alternative Sicht auf kundeoutzeile, damit CHANGELOG-
+      * SCHREIBEN die Schlüssel- und Vergleichsfelder eines gerade
+      * geschriebenen Satzes ohne erneutes Aufsplitten auslesen kann.
+       01  kundeoutzeile-felder REDEFINES kundeoutzeile.
+           05 kout-kunden-id       PIC 9(10).
+           05 FILLER               PIC X(01).
+           05 kout-erstellzeit     PIC 9(14).
+           05 FILLER               PIC X(01).
+           05 kout-gueltig         PIC 9(08).
+           05 FILLER               PIC X(01).
+           05 kout-plz             PIC 9(05).
+           05 FILLER               PIC X(01).
+           05 kout-wohnort         PIC X(30).
+           05 FILLER               PIC X(01).
        FD  logdatei.
        01  ereignis-meldung        PIC X(72).
        01  ereignis.   
@@ -71,14 +151,279 @@
            05 ereignis-filler      PIC X(05)     VALUE '    '.
            05 ereignis-pruefung    PIC X(30).
            05 ereignis-rest        PIC X(07).
-           
+       FD  rejectout.
+      * Nimmt die vollständige Original-Zeile einer verworfenen
+      * Zeile auf, damit die Datenqualitätsprüfung die Zeile
+      * korrigieren und erneut einspielen kann, statt sie aus
+      * der Log-Meldung neu erfassen zu müssen.
+       01  rejectoutzeile           PIC X(108).
+       FD  checkpointdatei.
+      * Speichert die Bearbeitungsposition, damit ein Abbruch kurz
+      * vor Dateiende nicht zur kompletten Neuverarbeitung führt.
+       01  checkpoint-satz.
+           05 chk-zeilencounter1    PIC 9(08).
+           05 chk-zeilencounter2    PIC 9(08).
+           05 chk-zeilencounter3    PIC 9(08).
+           05 chk-aktuelledatei     PIC 9(01).
+           05 chk-lkunden-id        PIC 9(10).
+       FD  summaryout.
+      * Eine Zeile pro Lauf, damit die Datenqualität über mehrere
+      * Läufe hinweg je Prüfungsart nachvollzogen werden kann,
+      * statt nur als Freitext im Log-File zu stehen.
+       01  summaryzeile.
+           05 sum-datum             PIC 9(06).
+           05 FILLER                PIC X(01).
+           05 sum-zeit              PIC 9(06).
+           05 FILLER                PIC X(01).
+           05 sum-zeilencounter1    PIC 9(08).
+           05 FILLER                PIC X(01).
+           05 sum-zeilencounter2    PIC 9(08).
+           05 FILLER                PIC X(01).
+           05 sum-zeilencounter3    PIC 9(08).
+           05 FILLER                PIC X(01).
+           05 sum-fehler-summe      PIC 9(05).
+           05 FILLER                PIC X(01).
+           05 sum-leere-zeilen      PIC 9(05).
+           05 FILLER                PIC X(01).
+           05 sum-fk-numeric        PIC 9(05).
+           05 FILLER                PIC X(01).
+           05 sum-fk-tag            PIC 9(05).
+           05 FILLER                PIC X(01).
+           05 sum-fk-monat          PIC 9(05).
+           05 FILLER                PIC X(01).
+           05 sum-fk-schaltjahr     PIC 9(05).
+           05 FILLER                PIC X(01).
+           05 sum-fk-uhrzeit-std    PIC 9(05).
+           05 FILLER                PIC X(01).
+           05 sum-fk-uhrzeit-min    PIC 9(05).
+           05 FILLER                PIC X(01).
+           05 sum-fk-uhrzeit-sec    PIC 9(05).
+           05 FILLER                PIC X(01).
+           05 sum-fk-sortierfehler  PIC 9(05).
+           05 FILLER                PIC X(01).
+           05 sum-fk-plz-bereich    PIC 9(05).
+           05 FILLER                PIC X(01).
+           05 sum-fk-plz-ort        PIC 9(05).
+           05 FILLER                PIC X(01).
+           05 sum-fk-sonstige       PIC 9(05).
+           05 FILLER                PIC X(01).
+           05 sum-future-anzahl     PIC 9(05).
+           05 FILLER                PIC X(01).
+           05 sum-effektiv-verworfen PIC 9(05).
+       FD  plzortdatei.
+      * Referenztabelle für den Abgleich Postleitzahl/Wohnort.
+       01  plzort-satz.
+           05 plzort-plz            PIC 9(05).
+           05 FILLER                PIC X(01).
+           05 plzort-ort            PIC X(30).
+       FD  mergeoutalt.
+      * Stand der MergeOut.txt vor diesem Lauf; Feldaufteilung wie
+      * kundeoutzeile-felder.
+       01  mergeoutzeile-alt.
+           05 malt-kunden-id        PIC 9(10).
+           05 FILLER                PIC X(01).
+           05 malt-erstellzeit      PIC 9(14).
+           05 FILLER                PIC X(01).
+           05 malt-gueltig          PIC 9(08).
+           05 FILLER                PIC X(01).
+           05 malt-plz              PIC 9(05).
+           05 FILLER                PIC X(01).
+           05 malt-wohnort          PIC X(30).
+       FD  changelogout.
+      * Eine Zeile je neuem, geändertem oder entferntem Kunden-
+      * datensatz gegenüber der vorherigen MergeOut.txt.
+       01  changelogzeile.
+           05 cl-art                PIC X(10).
+           05 FILLER                PIC X(01).
+           05 cl-kunden-id          PIC 9(10).
+           05 FILLER                PIC X(01).
+           05 cl-gueltig            PIC 9(08).
+           05 FILLER                PIC X(01).
+           05 cl-plz                PIC 9(05).
+           05 FILLER                PIC X(01).
+           05 cl-wohnort            PIC X(30).
+       FD  futureout.
+      * Sätze mit einer Gültigkeit nach dem Systemdatum, im selben
+      * Format wie kundeoutzeile.
+       01  futureoutzeile           PIC X(72).
+
        WORKING-STORAGE SECTION.
 
        01  KUNDE1STATUS            PIC X(02).
        01  KUNDE2STATUS            PIC X(02).
+       01  KUNDE3STATUS            PIC X(02).
        01  KUNDEOUTSTATUS          PIC X(02).
        01  LOGSTATUS               PIC X(02).
-       
+       01  REJECTSTATUS            PIC X(02).
+       01  CHECKPOINTSTATUS        PIC X(02).
+       01  SUMMARYSTATUS           PIC X(02).
+       01  PLZORTSTATUS            PIC X(02).
+       01  MERGEOUTALTSTATUS       PIC X(02).
+       01  CHANGELOGSTATUS         PIC X(02).
+       01  FUTUREOUTSTATUS         PIC X(02).
+
+      * Standarddateinamen, die PARAMETER-EINLESEN als DD-Zuweisung
+      * hinterlegt, solange die aufrufende JCL/das Start-Skript
+      * KUNDE1DD/KUNDE2DD/MERGEOUTDD/LOGFILEDD nicht selbst setzt.
+       01  DD-STANDARD-KUNDE1      PIC X(30)     VALUE "Kunde1.txt".
+       01  DD-STANDARD-KUNDE2      PIC X(30)     VALUE "Kunde2.txt".
+       01  DD-STANDARD-KUNDE3      PIC X(30)     VALUE "Kunde3.txt".
+       01  DD-STANDARD-MERGEOUT    PIC X(30)     VALUE "MergeOut.txt".
+       01  DD-STANDARD-LOGFILE     PIC X(30)     VALUE "LogFile.txt".
+       01  DD-STANDARD-PLZORT      PIC X(30)     VALUE "PLZOrt.txt".
+       01  DD-STANDARD-CHANGELOG   PIC X(30)     VALUE "ChangeLog.txt".
+       01  DD-STANDARD-FUTUREOUT   PIC X(30)     VALUE "FutureOut.txt".
+       01  DD-STANDARD-REJECTOUT   PIC X(30)     VALUE "RejectOut.txt".
+       01  DD-STANDARD-CHECKPOINT  PIC X(30)     VALUE "Checkpoint.dat".
+       01  DD-STANDARD-SUMMARYOUT  PIC X(30)
+                                   VALUE "MergeSummary.txt".
+       01  DATEINAME-HILFSFELD     PIC X(30).
+      * Der tatsächlich für MERGEOUTDD verwendete Dateiname (ob per
+      * JCL/Umgebungsvariable vorgegeben oder DD-STANDARD-MERGEOUT als
+      * Vorgabe), damit MERGEOUTALTDD weiter unten in PARAMETER-
+      * EINLESEN seine eigene Vorgabe daraus ableiten kann, statt sich
+      * an einem unabhängigen, nur zufällig gleichlautenden Literal
+      * zu orientieren.
+       01  MERGEOUTDD-AUFGELOEST   PIC X(30).
+
+      * Im Arbeitsspeicher gehaltene PLZ-Ort-Referenztabelle für den
+      * Abgleich in ZEILEN-CHECK. Wird einmalig in PLZORT-LADEN aus
+      * der optionalen Referenzdatei eingelesen. 9000 Einträge decken
+      * die rund 8200 tatsächlich vergebenen deutschen Postleitzahlen
+      * mit Reserve ab; PLZORT-LADEN warnt, falls die Referenzdatei
+      * trotzdem mehr Zeilen enthält, als hier Platz haben.
+       01  PLZ-ORT-TABELLE.
+           05 PLZ-ORT-EINTRAG OCCURS 9000 TIMES
+                               INDEXED BY PLZ-ORT-IDX.
+              10 PLZ-ORT-TAB-PLZ     PIC 9(05).
+              10 PLZ-ORT-TAB-ORT     PIC X(30).
+       01  PLZ-ORT-ANZAHL          PIC 9(05)     VALUE 0.
+
+      * Zeigt an, ob eine PLZ-Ort-Referenztabelle geladen werden
+      * konnte. Ohne Referenztabelle wird der Abgleich in
+      * ZEILEN-CHECK übersprungen, ohne den Merge zu blockieren.
+       01  PLZORT-VORHANDEN        PIC X(01)     VALUE 'N'.
+           88 PLZORT-DA                          VALUE 'J'.
+           88 PLZORT-NICHT-DA                    VALUE 'N'.
+
+      * Ergebnis der Tabellensuche in PLZ-ORT-CHECK: PLZ-ORT-GEFUNDEN
+      * meldet einen exakten PLZ/Ort-Treffer, PLZ-ORT-PLZ-VORHANDEN nur,
+      * dass die PLZ überhaupt in der Referenztabelle vorkommt -- eine
+      * PLZ kann dort mehrfach mit unterschiedlichem Ort stehen (an
+      * Ortsgrenzen üblich), daher muss die Suche alle Einträge dieser
+      * PLZ prüfen, bevor ein Nichttreffer als Abweichung gilt.
+       01  PLZ-ORT-TREFFER         PIC X(01)     VALUE 'N'.
+           88 PLZ-ORT-GEFUNDEN                   VALUE 'J'.
+           88 PLZ-ORT-NICHT-GEFUNDEN             VALUE 'N'.
+       01  PLZ-ORT-PLZ-TREFFER     PIC X(01)     VALUE 'N'.
+           88 PLZ-ORT-PLZ-VORHANDEN               VALUE 'J'.
+           88 PLZ-ORT-PLZ-NICHT-VORHANDEN         VALUE 'N'.
+
+      * Im Arbeitsspeicher gehaltener Stand der MergeOut.txt vor
+      * diesem Lauf, eingelesen von MERGEOUTALT-LADEN, sowie die in
+      * diesem Lauf neu geschriebenen Sätze (siehe KUNDENOUTWRITE).
+      * CHANGELOG-SCHREIBEN vergleicht beide Tabellen über den
+      * Schlüssel Kunden-ID/Gültigkeit. 50000 Einträge sind großzügig
+      * über die in dieser Umgebung realistischen Laufgrößen hinaus
+      * bemessen; MERGEOUTALT-LADEN warnt, statt bei einer wirklich
+      * mehrere Millionen Sätze umfassenden MergeOut.txt
+      * stillschweigend nur die ersten 50000 zu vergleichen.
+       01  MERGEOUTALT-TABELLE.
+           05 MERGEOUTALT-EINTRAG OCCURS 50000 TIMES
+                                   INDEXED BY MERGEOUTALT-IDX.
+              10 MALT-TAB-KUNDEN-ID  PIC 9(10).
+              10 MALT-TAB-GUELTIG    PIC 9(08).
+              10 MALT-TAB-PLZ        PIC 9(05).
+              10 MALT-TAB-WOHNORT    PIC X(30).
+       01  MERGEOUTALT-ANZAHL       PIC 9(05)     VALUE 0.
+
+      * Zeigt an, ob MERGEOUTALT-TABELLE ihre Kapazität erreicht hat,
+      * damit MERGEOUTALT-LADEN eine abgeschnittene vorherige
+      * MergeOut.txt meldet, statt CHANGELOG-SCHREIBEN unbemerkt nur
+      * einen Teilvergleich durchführen zu lassen.
+       01  MERGEOUTALT-TABELLE-VOLL PIC X(01)     VALUE 'N'.
+           88 MERGEOUTALT-VOLL                    VALUE 'J'.
+           88 MERGEOUTALT-NICHT-VOLL               VALUE 'N'.
+
+      * Zeigt an, ob eine vorherige MergeOut.txt gelesen werden
+      * konnte. Fehlt sie (z. B. beim allerersten Lauf), gilt jeder
+      * Satz dieses Laufs in CHANGELOG-SCHREIBEN als neu.
+       01  MERGEOUTALT-VORHANDEN    PIC X(01)     VALUE 'N'.
+           88 MERGEOUTALT-DA                      VALUE 'J'.
+           88 MERGEOUTALT-NICHT-DA                VALUE 'N'.
+
+      * Ergebnis der Schlüsselsuche in MERGEOUTALT-LADEN, mit der
+      * verhindert wird, dass ein Kunden-ID/Gültigkeit-Schlüssel, der
+      * in der vorherigen MergeOut.txt mehrfach vorkommt (z. B. weil
+      * ein abgebrochener Lauf vor Einführung von Wiederanlauf/
+      * Prüfpunkt einen Satz doppelt geschrieben hat), auch doppelt
+      * in MERGEOUTALT-TABELLE landet.
+       01  MERGEOUTALT-DUBLETTE      PIC X(01)     VALUE 'N'.
+           88 MERGEOUTALT-SCHON-DA                 VALUE 'J'.
+           88 MERGEOUTALT-NOCH-NICHT-DA            VALUE 'N'.
+
+      * Gleiche Kapazität wie MERGEOUTALT-TABELLE, aus demselben Grund.
+       01  MERGEOUT-NEU-TABELLE.
+           05 MERGEOUT-NEU-EINTRAG OCCURS 50000 TIMES
+                                    INDEXED BY MERGEOUT-NEU-IDX.
+              10 NEU-TAB-KUNDEN-ID   PIC 9(10).
+              10 NEU-TAB-GUELTIG     PIC 9(08).
+              10 NEU-TAB-PLZ         PIC 9(05).
+              10 NEU-TAB-WOHNORT     PIC X(30).
+       01  MERGEOUT-NEU-ANZAHL      PIC 9(05)     VALUE 0.
+
+      * Zeigt an, ob MERGEOUT-NEU-TABELLE ihre Kapazität erreicht hat
+      * (siehe MERGEOUTALT-TABELLE-VOLL).
+       01  MERGEOUT-NEU-TABELLE-VOLL PIC X(01)    VALUE 'N'.
+           88 MERGEOUT-NEU-VOLL                   VALUE 'J'.
+           88 MERGEOUT-NEU-NICHT-VOLL              VALUE 'N'.
+
+      * Ergebnis der Schlüsselsuche in CHANGELOG-SCHREIBEN.
+       01  CHANGELOG-TREFFER        PIC X(01)     VALUE 'N'.
+           88 CHANGELOG-GEFUNDEN                  VALUE 'J'.
+           88 CHANGELOG-NICHT-GEFUNDEN            VALUE 'N'.
+
+      * Zähler für die am Laufende protokollierte ChangeLog-
+      * Zusammenfassung.
+       01  CHANGELOG-NEU-ANZAHL       PIC 9(05)   VALUE 0.
+       01  CHANGELOG-GEAENDERT-ANZAHL PIC 9(05)   VALUE 0.
+       01  CHANGELOG-ENTFERNT-ANZAHL  PIC 9(05)   VALUE 0.
+
+      * Volles Systemdatum (Jahrhundert inklusive), damit gueltig
+      * (ebenfalls 8-stellig) in AUSGABE-STEUERUNG direkt dagegen
+      * verglichen werden kann. Getrennt vom zweistelligen
+      * systemjahr, das weiterhin nur für die Log-/Summary-Zeitangabe
+      * verwendet wird.
+       01  SYSTEMDATUM-VOLL           PIC 9(08).
+
+      * Zwischenspeicher für den je Kunden-ID aktuell gültigen Satz:
+      * der Merge liefert Sätze aufsteigend nach Kunden-ID/Gültigkeit,
+      * daher wird ein noch nicht in der Zukunft liegender Satz erst
+      * dann tatsächlich nach MergeOut.txt geschrieben (siehe
+      * EFFEKTIV-PUFFER-SCHREIBEN), wenn feststeht, dass keine
+      * neuere, aber schon gültige Version desselben Kunden mehr
+      * folgt -- ältere Versionen werden dabei stillschweigend durch
+      * die jeweils neuere ersetzt.
+       01  EFFEKTIV-PUFFER-ZEILE      PIC X(72).
+       01  EFFEKTIV-PUFFER-KUNDEN-ID  PIC 9(10).
+
+      * Sichert den bei AUSGABE-STEUERUNG hereinkommenden Satz, bevor
+      * ein etwaiger Flush des vorherigen Kunden (EFFEKTIV-PUFFER-
+      * SCHREIBEN) kundeoutzeile/kout-kunden-id mit dem geflushten
+      * Satz überschreibt -- ohne diese Sicherung würde der aktuelle
+      * Satz verlorengehen und der geflushte Satz stattdessen ein
+      * zweites Mal gepuffert.
+       01  AUSGABE-EINGABE-ZEILE      PIC X(72).
+       01  AUSGABE-EINGABE-KUNDEN-ID  PIC 9(10).
+       01  EFFEKTIV-PUFFER-STATUS     PIC X(01)     VALUE 'N'.
+           88 EFFEKTIV-PUFFER-DA                    VALUE 'J'.
+           88 EFFEKTIV-PUFFER-NICHT-DA              VALUE 'N'.
+
+      * Zähler für die am Laufende protokollierte Effektivdatum-
+      * Zusammenfassung in MergeSummary.txt.
+       01  FUTURE-ANZAHL              PIC 9(05)     VALUE 0.
+       01  EFFEKTIV-VERWORFEN-ANZAHL  PIC 9(05)     VALUE 0.
+
       * Diese Hilfsvariablen werden für das sofortige Bearbeiten einer
       * Zeile verwendet, sowie zur Überprüfung der Sortierreihenfolge.
        01  aktuellezeile.
@@ -136,7 +481,35 @@
        01  SORTIER-STATUS          PIC 9(01).
            88 SORT-1                             VALUE 1.
            88 SORT-2                             VALUE 2.
-           
+
+      * Trägt beim mehrwegigen Merge die Nummer der Kundendatei,
+      * deren aktuelle Zeile in diesem Durchlauf als nächstes
+      * ausgegeben wird (0 = noch keine ermittelt).
+       01  GEWINNER-DATEI          PIC 9(01)     VALUE 0.
+
+      * Merkt sich je Dateipaar Kunden-ID/Gültigkeit der beim letzten
+      * Durchlauf tatsächlich geprüften Zeilen, damit
+      * UEBERLAPP-CHECK-ALLE-PAARE ein Paar nur dann erneut prüft
+      * (und eine gefundene Überschneidung erneut protokolliert),
+      * wenn sich mindestens eine der beiden gepufferten Zeilen seit
+      * dem letzten Durchlauf tatsächlich geändert hat -- eine
+      * gewinnende Datei, die mehrere Durchläufe hintereinander
+      * gewinnt, lässt die beiden unterlegenen Dateien sonst
+      * unverändert und würde dieselbe Überschneidung bei jedem
+      * weiteren Durchlauf erneut ins Log schreiben.
+       01  PAAR12-LETZTE-ID1       PIC 9(10)     VALUE 0.
+       01  PAAR12-LETZTE-GUELTIG1  PIC 9(08)     VALUE 0.
+       01  PAAR12-LETZTE-ID2       PIC 9(10)     VALUE 0.
+       01  PAAR12-LETZTE-GUELTIG2  PIC 9(08)     VALUE 0.
+       01  PAAR13-LETZTE-ID1       PIC 9(10)     VALUE 0.
+       01  PAAR13-LETZTE-GUELTIG1  PIC 9(08)     VALUE 0.
+       01  PAAR13-LETZTE-ID3       PIC 9(10)     VALUE 0.
+       01  PAAR13-LETZTE-GUELTIG3  PIC 9(08)     VALUE 0.
+       01  PAAR23-LETZTE-ID2       PIC 9(10)     VALUE 0.
+       01  PAAR23-LETZTE-GUELTIG2  PIC 9(08)     VALUE 0.
+       01  PAAR23-LETZTE-ID3       PIC 9(10)     VALUE 0.
+       01  PAAR23-LETZTE-GUELTIG3  PIC 9(08)     VALUE 0.
+
       * Für das Log-File soll am Programmbeginn und -ende die
       * aktuelle Zeit ausgegeben werden.      
        01  systemdatum.
@@ -157,12 +530,29 @@
       * Für die Fehlerausgabe soll immer die aktuelle Zeile in
       * der entsprechenden Datei ausgegeben werden. Am Ende wird
       * die Summe aller fehlerhaften Zeilen ausgegeben.
-       01  zeilencounter1          PIC 9(05)     VALUE 0.
-       01  zeilencounter2          PIC 9(05)     VALUE 0.
-       01  zeilencountersumme      PIC 9(05)     VALUE 0.
+       01  zeilencounter1          PIC 9(08)     VALUE 0.
+       01  zeilencounter2          PIC 9(08)     VALUE 0.
+       01  zeilencounter3          PIC 9(08)     VALUE 0.
+       01  zeilencountersumme      PIC 9(08)     VALUE 0.
        01  FEHLER-COUNTER          PIC 9(05)     VALUE 0.
        01  leere-zeilen-counter    PIC 9(05)     VALUE 0.
 
+      * Schlüsselt FEHLER-COUNTER nach der Art der Prüfung auf, die
+      * eine Zeile hat scheitern lassen, damit MergeSummary.txt die
+      * Datenqualität je Lauf und Prüfungsart ausweisen kann.
+       01  fehler-kategorie.
+           05 fk-numeric           PIC 9(05)     VALUE 0.
+           05 fk-tag               PIC 9(05)     VALUE 0.
+           05 fk-monat             PIC 9(05)     VALUE 0.
+           05 fk-schaltjahr        PIC 9(05)     VALUE 0.
+           05 fk-uhrzeit-std       PIC 9(05)     VALUE 0.
+           05 fk-uhrzeit-min       PIC 9(05)     VALUE 0.
+           05 fk-uhrzeit-sec       PIC 9(05)     VALUE 0.
+           05 fk-sortierfehler     PIC 9(05)     VALUE 0.
+           05 fk-plz-bereich       PIC 9(05)     VALUE 0.
+           05 fk-plz-ort           PIC 9(05)     VALUE 0.
+           05 fk-sonstige          PIC 9(05)     VALUE 0.
+
       * Dieser Switch ist für gravierende Fehler beim Öffnen, Lesen
       * oder Schreiben von Dateien, die zum Beenden des Programms 
       * führen.
@@ -170,6 +560,18 @@
            88 VERARBEITUNG-OK                    VALUE 'Y'.
            88 VERARBEITUNG-NICHT-OK              VALUE 'N'.
 
+      * Dieser Switch wird beim Eintritt in VERARBEITUNG gesetzt und
+      * zeigt an, dass der eigentliche Mergelauf tatsächlich begonnen
+      * hat. Damit lässt sich in NACHLAUF unterscheiden, ob ein
+      * VERARBEITUNG-NICHT-OK von einem echten Abbruch mitten im Lauf
+      * stammt (dann ist ein Checkpoint sinnvoll) oder bereits von
+      * einem Fehler beim Öffnen der Dateien in VORLAUF, bevor
+      * überhaupt eine Zeile gelesen wurde (dann gibt es nichts, wovon
+      * ein Checkpoint sinnvoll berichten könnte).
+       01  VERARBEITUNG-STATUS      PIC X(01)     VALUE 'N'.
+           88 VERARBEITUNG-BEGONNEN               VALUE 'J'.
+           88 VERARBEITUNG-NOCH-NICHT-BEGONNEN    VALUE 'N'.
+
       * Dieser Switch wird aktiviert, wenn in einer Zeile
       * Fehler im Datenformat auftreten.
        01  ZEILE-STATUS            PIC X(01).
@@ -184,7 +586,38 @@
        01  EOF-kunde2              PIC X(01)     VALUE 'N'.
            88 EOF2-YES                           VALUE 'Y'.
            88 EOF2-NO                            VALUE 'N'.
-      
+       01  EOF-kunde3              PIC X(01)     VALUE 'N'.
+           88 EOF3-YES                           VALUE 'Y'.
+           88 EOF3-NO                            VALUE 'N'.
+
+      * Zeigt an, ob Kundendatei 3 tatsächlich vorhanden war und
+      * geöffnet werden konnte. Kunde3 ist optional, daher darf sie
+      * nur dann wieder geschlossen werden, wenn sie zuvor auch
+      * erfolgreich geöffnet wurde.
+       01  KUNDE3-VORHANDEN        PIC X(01)     VALUE 'N'.
+           88 KUNDE3-DA                          VALUE 'J'.
+           88 KUNDE3-NICHT-DA                    VALUE 'N'.
+
+      * Dieser Switch zeigt an, ob ein gültiger Checkpoint aus
+      * einem vorherigen, abnormal beendeten Lauf vorliegt und
+      * die Verarbeitung ab der letzten bekannten Position statt
+      * ab Zeile 1 fortgesetzt werden soll.
+       01  WIEDERANLAUF-STATUS     PIC X(01)     VALUE 'N'.
+           88 WIEDERANLAUF-JA                    VALUE 'J'.
+           88 WIEDERANLAUF-NEIN                  VALUE 'N'.
+
+      * Aus dem Checkpoint übernommene Zielwerte für das
+      * Überspringen bereits verarbeiteter Zeilen. restart-lkunden-id
+      * und restart-aktuelledatei dienen dazu, nach dem Überspringen
+      * zu bestätigen, dass die zuletzt übersprungene Zeile der
+      * angegebenen Datei tatsächlich noch zu der Kunden-ID gehört,
+      * die beim Checkpoint-Schreiben zuletzt verarbeitet war.
+       01  restart-zeilencounter1  PIC 9(08)     VALUE 0.
+       01  restart-zeilencounter2  PIC 9(08)     VALUE 0.
+       01  restart-zeilencounter3  PIC 9(08)     VALUE 0.
+       01  restart-lkunden-id      PIC 9(10)     VALUE 0.
+       01  restart-aktuelledatei   PIC 9(01)     VALUE 0.
+
       * Hilfsvariable, wird auf numerische Inhalte geprüft.
        01  hilfsnumeric            PIC 9(10).
 
@@ -241,14 +674,32 @@
            SET VERARBEITUNG-OK TO TRUE
            ACCEPT systemdatum  FROM DATE
            ACCEPT systemzeit   FROM TIME
+      * Volles, jahrhundertsicheres Systemdatum für den Vergleich
+      * gegen gueltig in AUSGABE-STEUERUNG.
+           ACCEPT SYSTEMDATUM-VOLL FROM DATE YYYYMMDD
 
       * Programmbeginn kommunizieren
            DISPLAY SPACES
            DISPLAY "KundenAufgabeH wird gestartet."
 
+      * Dateinamen ggf. über Umgebungsvariablen parametrisieren.
+           PERFORM PARAMETER-EINLESEN
+
+      * Stand der MergeOut.txt vor diesem Lauf für den späteren
+      * Änderungsvergleich sichern, bevor FILEOPEN sie überschreibt.
+           PERFORM MERGEOUTALT-LADEN
+
+      * Prüfen, ob ein Checkpoint aus einem vorherigen, abnormal
+      * beendeten Lauf vorliegt.
+           PERFORM WIEDERANLAUF-PRUEFEN
+
       * Input- und Output-Dateien öffnen
            PERFORM FILEOPEN
 
+      * PLZ-Ort-Referenztabelle für ZEILEN-CHECK laden, sofern
+      * vorhanden.
+           PERFORM PLZORT-LADEN
+
       * Variablen initialisieren
            MOVE SPACES  TO ereignis
            MOVE SPACES  TO aktuellezeile
@@ -256,6 +707,11 @@
            SET EOF1-NO  TO TRUE
            SET EOF2-NO  TO TRUE
 
+      * Bei Wiederanlauf: bereits verarbeitete Zeilen überspringen.
+           IF WIEDERANLAUF-JA AND VERARBEITUNG-OK
+             PERFORM WIEDERANLAUF-UEBERSPRINGEN
+           END-IF
+
       * Log-Datei beschriften
            MOVE "Log-Datei für KundenaufgabeH" TO ereignis
            PERFORM LOGWRITE
@@ -273,14 +729,147 @@
            EXIT.
 
 
-      
+
+      ******************************************************************
+      *    Hier werden die DD-Zuweisungen für Kunde1/Kunde2/           *
+      *    MergeOut/LogFile geprüft und, falls die aufrufende JCL      *
+      *    keine eigene Zuweisung vorgibt, mit den Standard-           *
+      *    dateinamen belegt.                                          *
+      ******************************************************************
+
+       PARAMETER-EINLESEN SECTION.
+       PARAMETER-EINLESEN-ANFANG.
+      * KUNDE1DD/KUNDE2DD/MERGEOUTDD/LOGFILEDD sind DD-Namen: Setzt
+      * die aufrufende JCL/das Start-Skript die gleichnamige
+      * Umgebungsvariable, verwendet FILEOPEN genau diese Datei.
+      * Andernfalls wird hier per DISPLAY ... UPON ENVIRONMENT-NAME/
+      * -VALUE der bisherige Standarddateiname als Vorgabe gesetzt,
+      * damit sich am gewohnten Verhalten ohne DD-Zuweisung nichts
+      * ändert.
+           MOVE SPACES TO DATEINAME-HILFSFELD
+           ACCEPT DATEINAME-HILFSFELD FROM ENVIRONMENT "KUNDE1DD"
+           IF DATEINAME-HILFSFELD = SPACES
+             DISPLAY "KUNDE1DD"           UPON ENVIRONMENT-NAME
+             DISPLAY DD-STANDARD-KUNDE1   UPON ENVIRONMENT-VALUE
+           END-IF
+
+           MOVE SPACES TO DATEINAME-HILFSFELD
+           ACCEPT DATEINAME-HILFSFELD FROM ENVIRONMENT "KUNDE2DD"
+           IF DATEINAME-HILFSFELD = SPACES
+             DISPLAY "KUNDE2DD"           UPON ENVIRONMENT-NAME
+             DISPLAY DD-STANDARD-KUNDE2   UPON ENVIRONMENT-VALUE
+           END-IF
+
+      * KUNDE3DD ist optional: Setzt die JCL keine eigene Zuweisung,
+      * wird hier zwar ebenfalls "Kunde3.txt" als Vorgabe hinterlegt,
+      * FILEOPEN behandelt eine fehlende dritte Kundendatei aber
+      * nicht als Fehler.
+           MOVE SPACES TO DATEINAME-HILFSFELD
+           ACCEPT DATEINAME-HILFSFELD FROM ENVIRONMENT "KUNDE3DD"
+           IF DATEINAME-HILFSFELD = SPACES
+             DISPLAY "KUNDE3DD"           UPON ENVIRONMENT-NAME
+             DISPLAY DD-STANDARD-KUNDE3   UPON ENVIRONMENT-VALUE
+           END-IF
+
+           MOVE SPACES TO DATEINAME-HILFSFELD
+           ACCEPT DATEINAME-HILFSFELD FROM ENVIRONMENT "MERGEOUTDD"
+           IF DATEINAME-HILFSFELD = SPACES
+             DISPLAY "MERGEOUTDD"         UPON ENVIRONMENT-NAME
+             DISPLAY DD-STANDARD-MERGEOUT UPON ENVIRONMENT-VALUE
+             MOVE DD-STANDARD-MERGEOUT    TO MERGEOUTDD-AUFGELOEST
+           ELSE
+             MOVE DATEINAME-HILFSFELD     TO MERGEOUTDD-AUFGELOEST
+           END-IF
+
+           MOVE SPACES TO DATEINAME-HILFSFELD
+           ACCEPT DATEINAME-HILFSFELD FROM ENVIRONMENT "LOGFILEDD"
+           IF DATEINAME-HILFSFELD = SPACES
+             DISPLAY "LOGFILEDD"          UPON ENVIRONMENT-NAME
+             DISPLAY DD-STANDARD-LOGFILE  UPON ENVIRONMENT-VALUE
+           END-IF
+
+      * PLZORTDD ist wie KUNDE3DD optional: PLZORT-LADEN behandelt
+      * eine fehlende Referenzdatei nicht als Fehler.
+           MOVE SPACES TO DATEINAME-HILFSFELD
+           ACCEPT DATEINAME-HILFSFELD FROM ENVIRONMENT "PLZORTDD"
+           IF DATEINAME-HILFSFELD = SPACES
+             DISPLAY "PLZORTDD"           UPON ENVIRONMENT-NAME
+             DISPLAY DD-STANDARD-PLZORT   UPON ENVIRONMENT-VALUE
+           END-IF
+
+      * MERGEOUTALTDD bekommt, sofern nicht selbst zugewiesen, den
+      * Dateinamen, der sich soeben für MERGEOUTDD aufgelöst hat (statt
+      * eines eigenen, nur zufällig gleichlautenden Standardliterals),
+      * damit ohne eigene JCL-Zuweisung automatisch die MergeOut.txt
+      * des vorherigen Laufs für den Änderungsvergleich gelesen wird,
+      * bevor FILEOPEN sie überschreibt -- auch wenn dieser Lauf
+      * MERGEOUTDD per Umgebungsvariable auf einen anderen als den
+      * Standarddateinamen umgelenkt hat.
+           MOVE SPACES TO DATEINAME-HILFSFELD
+           ACCEPT DATEINAME-HILFSFELD FROM ENVIRONMENT "MERGEOUTALTDD"
+           IF DATEINAME-HILFSFELD = SPACES
+             DISPLAY "MERGEOUTALTDD"      UPON ENVIRONMENT-NAME
+             DISPLAY MERGEOUTDD-AUFGELOEST
+                                          UPON ENVIRONMENT-VALUE
+           END-IF
+
+           MOVE SPACES TO DATEINAME-HILFSFELD
+           ACCEPT DATEINAME-HILFSFELD FROM ENVIRONMENT "CHANGELOGDD"
+           IF DATEINAME-HILFSFELD = SPACES
+             DISPLAY "CHANGELOGDD"        UPON ENVIRONMENT-NAME
+             DISPLAY DD-STANDARD-CHANGELOG
+                                          UPON ENVIRONMENT-VALUE
+           END-IF
+
+           MOVE SPACES TO DATEINAME-HILFSFELD
+           ACCEPT DATEINAME-HILFSFELD FROM ENVIRONMENT "FUTUREOUTDD"
+           IF DATEINAME-HILFSFELD = SPACES
+             DISPLAY "FUTUREOUTDD"        UPON ENVIRONMENT-NAME
+             DISPLAY DD-STANDARD-FUTUREOUT
+                                          UPON ENVIRONMENT-VALUE
+           END-IF
+
+      * REJECTOUTDD/CHECKPOINTDD/SUMMARYOUTDD sind wie die übrigen
+      * Ausgabedateien per DD-Name umlenkbar, damit ein per 005 auf
+      * andere Dateinamen umgelenkter Lauf auch diese drei Dateien
+      * mitnehmen kann, statt sie fest auf die bisherigen Literale zu
+      * belassen.
+           MOVE SPACES TO DATEINAME-HILFSFELD
+           ACCEPT DATEINAME-HILFSFELD FROM ENVIRONMENT "REJECTOUTDD"
+           IF DATEINAME-HILFSFELD = SPACES
+             DISPLAY "REJECTOUTDD"        UPON ENVIRONMENT-NAME
+             DISPLAY DD-STANDARD-REJECTOUT
+                                          UPON ENVIRONMENT-VALUE
+           END-IF
+
+           MOVE SPACES TO DATEINAME-HILFSFELD
+           ACCEPT DATEINAME-HILFSFELD FROM ENVIRONMENT "CHECKPOINTDD"
+           IF DATEINAME-HILFSFELD = SPACES
+             DISPLAY "CHECKPOINTDD"       UPON ENVIRONMENT-NAME
+             DISPLAY DD-STANDARD-CHECKPOINT
+                                          UPON ENVIRONMENT-VALUE
+           END-IF
+
+           MOVE SPACES TO DATEINAME-HILFSFELD
+           ACCEPT DATEINAME-HILFSFELD FROM ENVIRONMENT "SUMMARYOUTDD"
+           IF DATEINAME-HILFSFELD = SPACES
+             DISPLAY "SUMMARYOUTDD"       UPON ENVIRONMENT-NAME
+             DISPLAY DD-STANDARD-SUMMARYOUT
+                                          UPON ENVIRONMENT-VALUE
+           END-IF
+
+           .
+       PARAMETER-EINLESEN-ENDE.
+           EXIT.
+
+
       ******************************************************************
       *    Hier werden Routinen durchgeführt, die im Zusammenhang      *
       *    mit dem Vorlauf des Programms stehen. Dazu gehören das      *
       *    Öffnen von Dateien, das Schreiben der Log-Datei und         *
       *    der Output-Datei.                                           *
       ******************************************************************
-      
+
        FILEOPEN SECTION.
        FILEOPEN-ANFANG.
       * Hier werden alle nötigen Dateien geöffnet und damit 
@@ -308,7 +897,33 @@
              GO TO FILEOPEN-ENDE
            END-IF
 
-           OPEN OUTPUT kundeout
+      * Kundendatei 3 ist optional: Fehlt sie (Dateistatus 35), wird
+      * sie wie eine sofort erschöpfte Eingabe behandelt, damit der
+      * Merge unverändert auch nur mit Kunde1/Kunde2 funktioniert.
+           OPEN INPUT  kunde3
+           IF KUNDE3STATUS = 35
+             SET EOF3-YES TO TRUE
+           ELSE
+             IF KUNDE3STATUS NOT = 00
+               DISPLAY " ERROR   Kundendatei 3 konnte"
+                       " nicht geoeffnet werden." KUNDE3STATUS
+               SET VERARBEITUNG-NICHT-OK TO TRUE
+             ELSE
+               SET KUNDE3-DA TO TRUE
+             END-IF
+           END-IF
+
+           IF VERARBEITUNG-NICHT-OK
+             GO TO FILEOPEN-ENDE
+           END-IF
+
+      * Bei einem Wiederanlauf werden Ausgabedateien im EXTEND-Modus
+      * geöffnet, damit bereits geschriebene Sätze erhalten bleiben.
+           IF WIEDERANLAUF-JA
+             OPEN EXTEND kundeout
+           ELSE
+             OPEN OUTPUT kundeout
+           END-IF
            IF KUNDEOUTSTATUS NOT = 00
               DISPLAY " ERROR   Output-Datei konnte"
                       " nicht geoeffnet werden." KUNDEOUTSTATUS
@@ -319,13 +934,47 @@
              GO TO FILEOPEN-ENDE
            END-IF
 
-           OPEN OUTPUT logdatei
+           IF WIEDERANLAUF-JA
+             OPEN EXTEND logdatei
+           ELSE
+             OPEN OUTPUT logdatei
+           END-IF
            IF LOGSTATUS NOT = 00
               DISPLAY " ERROR   Log-Datei konnte"
                       " nicht geoeffnet werden." LOGSTATUS
               SET VERARBEITUNG-NICHT-OK TO TRUE
            END-IF
 
+           IF VERARBEITUNG-NICHT-OK
+             GO TO FILEOPEN-ENDE
+           END-IF
+
+           IF WIEDERANLAUF-JA
+             OPEN EXTEND rejectout
+           ELSE
+             OPEN OUTPUT rejectout
+           END-IF
+           IF REJECTSTATUS NOT = 00
+              DISPLAY " ERROR   Reject-Datei konnte"
+                      " nicht geoeffnet werden." REJECTSTATUS
+              SET VERARBEITUNG-NICHT-OK TO TRUE
+           END-IF
+
+           IF VERARBEITUNG-NICHT-OK
+             GO TO FILEOPEN-ENDE
+           END-IF
+
+           IF WIEDERANLAUF-JA
+             OPEN EXTEND futureout
+           ELSE
+             OPEN OUTPUT futureout
+           END-IF
+           IF FUTUREOUTSTATUS NOT = 00
+              DISPLAY " ERROR   Future-Datei konnte"
+                      " nicht geoeffnet werden." FUTUREOUTSTATUS
+              SET VERARBEITUNG-NICHT-OK TO TRUE
+           END-IF
+
            IF VERARBEITUNG-OK
               DISPLAY " SUCCESS Alle relevanten Dateien geoeffnet."
               DISPLAY SPACES
@@ -335,6 +984,238 @@
        FILEOPEN-ENDE.
            EXIT.
 
+       PLZORT-LADEN SECTION.
+       PLZORT-LADEN-ANFANG.
+      * Liest die optionale PLZ-Ort-Referenztabelle einmalig komplett
+      * in PLZ-ORT-TABELLE ein. Fehlt die Datei (Dateistatus 35),
+      * bleibt PLZORT-NICHT-DA gesetzt, und ZEILEN-CHECK überspringt
+      * den Abgleich, statt den Merge zu blockieren.
+           MOVE 0 TO PLZ-ORT-ANZAHL
+
+           OPEN INPUT plzortdatei
+           IF PLZORTSTATUS = 00
+             SET PLZORT-DA TO TRUE
+             PERFORM UNTIL PLZORTSTATUS = 10
+                         OR PLZ-ORT-ANZAHL >= 9000
+               READ plzortdatei
+               IF PLZORTSTATUS = 00
+                 ADD 1 TO PLZ-ORT-ANZAHL
+                 MOVE plzort-plz
+                      TO PLZ-ORT-TAB-PLZ (PLZ-ORT-ANZAHL)
+                 MOVE plzort-ort
+                      TO PLZ-ORT-TAB-ORT (PLZ-ORT-ANZAHL)
+               END-IF
+             END-PERFORM
+             CLOSE plzortdatei
+             DISPLAY " PLZ-Ort-Referenztabelle geladen: "
+                     PLZ-ORT-ANZAHL " Einträge."
+      * Endet die Schleife oben, weil die Tabelle voll ist, statt
+      * weil die Referenzdatei zu Ende ist, wurden weitere Zeilen
+      * nicht mehr eingelesen -- das muss auffallen, statt wie eine
+      * vollständig geladene Tabelle auszusehen.
+             IF PLZORTSTATUS NOT = 10
+               DISPLAY " WARNUNG PLZ-Ort-Referenztabelle abgeschnitten"
+                       " bei " PLZ-ORT-ANZAHL " Einträgen, weitere"
+                       " Zeilen der Referenzdatei wurden ignoriert."
+             END-IF
+           END-IF
+
+           .
+       PLZORT-LADEN-ENDE.
+           EXIT.
+
+       MERGEOUTALT-LADEN SECTION.
+       MERGEOUTALT-LADEN-ANFANG.
+      * Liest die MergeOut.txt aus dem vorherigen Lauf einmalig
+      * komplett in MERGEOUTALT-TABELLE ein, bevor FILEOPEN sie mit
+      * OPEN OUTPUT überschreibt. Ohne eigene JCL-Zuweisung übernimmt
+      * MERGEOUTALTDD den zur Laufzeit für MERGEOUTDD aufgelösten
+      * Dateinamen (siehe PARAMETER-EINLESEN), sodass hier automatisch
+      * der Stand vor diesem Lauf erfasst wird, auch wenn MERGEOUTDD
+      * selbst umgelenkt wurde. Fehlt die Datei (Dateistatus 35, z. B.
+      * beim allerersten Lauf), bleibt MERGEOUTALT-NICHT-DA gesetzt,
+      * und CHANGELOG-SCHREIBEN behandelt jeden Satz dieses Laufs
+      * als neu.
+           MOVE 0 TO MERGEOUTALT-ANZAHL
+           SET MERGEOUTALT-NICHT-VOLL TO TRUE
+
+           OPEN INPUT mergeoutalt
+           IF MERGEOUTALTSTATUS = 00
+             SET MERGEOUTALT-DA TO TRUE
+      * Es wird bis zum echten Dateiende gelesen (nicht nur bis die
+      * Tabelle voll ist), damit MERGEOUTALT-VOLL zuverlässig erkennt,
+      * ob tatsächlich Sätze abgeschnitten wurden, statt eine volle
+      * Tabelle mit einer zufällig genauso großen Datei zu verwechseln.
+             PERFORM UNTIL MERGEOUTALTSTATUS = 10
+               READ mergeoutalt
+      * Kunden-ID und Gültigkeit müssen numerisch sein; eine
+      * beschädigte oder unvollständige Zeile der alten MergeOut.txt
+      * wird verworfen, statt fälschlich als eigener Kundendatensatz
+      * in den Änderungsvergleich einzugehen.
+               IF MERGEOUTALTSTATUS = 00
+                 AND malt-kunden-id IS NUMERIC
+                 AND malt-gueltig IS NUMERIC
+                 SET MERGEOUTALT-NOCH-NICHT-DA TO TRUE
+                 SET MERGEOUTALT-IDX TO 1
+                 PERFORM UNTIL MERGEOUTALT-IDX > MERGEOUTALT-ANZAHL
+                             OR MERGEOUTALT-SCHON-DA
+                   IF MALT-TAB-KUNDEN-ID (MERGEOUTALT-IDX) =
+                            malt-kunden-id
+                      AND MALT-TAB-GUELTIG (MERGEOUTALT-IDX) =
+                            malt-gueltig
+                     SET MERGEOUTALT-SCHON-DA TO TRUE
+                     MOVE malt-plz
+                          TO MALT-TAB-PLZ (MERGEOUTALT-IDX)
+                     MOVE malt-wohnort
+                          TO MALT-TAB-WOHNORT (MERGEOUTALT-IDX)
+                   END-IF
+                   SET MERGEOUTALT-IDX UP BY 1
+                 END-PERFORM
+                 IF MERGEOUTALT-NOCH-NICHT-DA
+                   IF MERGEOUTALT-ANZAHL < 50000
+                     ADD 1 TO MERGEOUTALT-ANZAHL
+                     MOVE malt-kunden-id
+                          TO MALT-TAB-KUNDEN-ID (MERGEOUTALT-ANZAHL)
+                     MOVE malt-gueltig
+                          TO MALT-TAB-GUELTIG (MERGEOUTALT-ANZAHL)
+                     MOVE malt-plz
+                          TO MALT-TAB-PLZ (MERGEOUTALT-ANZAHL)
+                     MOVE malt-wohnort
+                          TO MALT-TAB-WOHNORT (MERGEOUTALT-ANZAHL)
+                   ELSE
+                     SET MERGEOUTALT-VOLL TO TRUE
+                   END-IF
+                 END-IF
+               END-IF
+             END-PERFORM
+             CLOSE mergeoutalt
+             DISPLAY " Vorherige MergeOut.txt geladen: "
+                     MERGEOUTALT-ANZAHL " Sätze."
+             IF MERGEOUTALT-VOLL
+               DISPLAY " WARNUNG Vorherige MergeOut.txt umfasst mehr"
+                       " als 50000 Sätze, Änderungsvergleich"
+                       " unvollständig."
+             END-IF
+           END-IF
+
+           .
+       MERGEOUTALT-LADEN-ENDE.
+           EXIT.
+
+       WIEDERANLAUF-PRUEFEN SECTION.
+       WIEDERANLAUF-PRUEFEN-ANFANG.
+      * Prüft, ob eine Checkpoint-Datei aus einem vorherigen,
+      * abnormal beendeten Lauf existiert und gültige Positions-
+      * angaben enthält. Ist das der Fall, wird die Verarbeitung
+      * später ab dieser Position fortgesetzt, statt bei Zeile 1
+      * neu zu beginnen.
+           SET WIEDERANLAUF-NEIN TO TRUE
+
+           OPEN INPUT checkpointdatei
+           IF CHECKPOINTSTATUS = 00
+             READ checkpointdatei
+             IF CHECKPOINTSTATUS = 00
+               SET WIEDERANLAUF-JA TO TRUE
+               MOVE chk-zeilencounter1 TO restart-zeilencounter1
+               MOVE chk-zeilencounter2 TO restart-zeilencounter2
+               MOVE chk-zeilencounter3 TO restart-zeilencounter3
+               MOVE chk-lkunden-id     TO restart-lkunden-id
+               MOVE chk-aktuelledatei  TO restart-aktuelledatei
+             END-IF
+             CLOSE checkpointdatei
+           END-IF
+
+           IF WIEDERANLAUF-JA
+             DISPLAY " Checkpoint gefunden. Wiederanlauf ab Datei 1,"
+                     " Zeile " restart-zeilencounter1
+                     ", Datei 2, Zeile " restart-zeilencounter2 "."
+           END-IF
+
+           .
+       WIEDERANLAUF-PRUEFEN-ENDE.
+           EXIT.
+
+       WIEDERANLAUF-UEBERSPRINGEN SECTION.
+       WIEDERANLAUF-UEBERSPRINGEN-ANFANG.
+      * Liest und verwirft die bereits im vorherigen Lauf verarbei-
+      * teten Zeilen aus kunde1 und kunde2, ohne sie erneut zu
+      * prüfen oder auszugeben, damit die Verarbeitung nahtlos an
+      * der Checkpoint-Position fortgesetzt werden kann.
+           MOVE 0 TO zeilencounter1
+           PERFORM UNTIL zeilencounter1 >= restart-zeilencounter1
+                       OR KUNDE1STATUS = 10
+             READ kunde1
+             IF KUNDE1STATUS = 00
+               ADD 1 TO zeilencounter1
+             END-IF
+           END-PERFORM
+
+           MOVE 0 TO zeilencounter2
+           PERFORM UNTIL zeilencounter2 >= restart-zeilencounter2
+                       OR KUNDE2STATUS = 10
+             READ kunde2
+             IF KUNDE2STATUS = 00
+               ADD 1 TO zeilencounter2
+             END-IF
+           END-PERFORM
+
+      * Kunde3 nur überspringen, wenn die optionale dritte
+      * Kundendatei in diesem Lauf tatsächlich geöffnet ist.
+           IF KUNDE3-DA
+             MOVE 0 TO zeilencounter3
+             PERFORM UNTIL zeilencounter3 >= restart-zeilencounter3
+                         OR KUNDE3STATUS = 10
+               READ kunde3
+               IF KUNDE3STATUS = 00
+                 ADD 1 TO zeilencounter3
+               END-IF
+             END-PERFORM
+           END-IF
+
+      * Bestätigt, dass die zuletzt übersprungene Zeile der Datei,
+      * die beim Checkpoint-Schreiben gerade in Bearbeitung war,
+      * noch dieselbe Kunden-ID trägt wie zum Zeitpunkt des Check-
+      * points -- andernfalls liegt ein Checkpoint zugrunde, der
+      * nicht mehr zu den Kundendateien passt (z.B. nachträglich
+      * geänderte Eingabedateien), und der Wiederanlauf muss statt
+      * einer stillschweigend falschen Fortsetzung abgebrochen
+      * werden.
+           EVALUATE restart-aktuelledatei
+             WHEN 1
+               IF restart-zeilencounter1 > 0
+                 AND kunden-id1 NOT = restart-lkunden-id
+                 SET VERARBEITUNG-NICHT-OK TO TRUE
+               END-IF
+             WHEN 2
+               IF restart-zeilencounter2 > 0
+                 AND kunden-id2 NOT = restart-lkunden-id
+                 SET VERARBEITUNG-NICHT-OK TO TRUE
+               END-IF
+             WHEN 3
+               IF restart-zeilencounter3 > 0
+                 AND kunden-id3 NOT = restart-lkunden-id
+                 SET VERARBEITUNG-NICHT-OK TO TRUE
+               END-IF
+           END-EVALUATE
+
+           IF VERARBEITUNG-NICHT-OK
+             DISPLAY " ERROR   Checkpoint passt nicht mehr zu den"
+                     " Kundendateien, Wiederanlauf abgebrochen."
+             GO TO WIEDERANLAUF-UEBERSPRINGEN-ENDE
+           END-IF
+
+           MOVE SPACES TO ereignis
+           MOVE "Wiederanlauf: bereits verarbeitete Zeilen"
+                                  TO ereignis (01:41)
+           MOVE " uebersprungen." TO ereignis (42:)
+           PERFORM LOGWRITE
+           MOVE SPACES TO ereignis
+           PERFORM LOGWRITE
+
+           .
+       WIEDERANLAUF-UEBERSPRINGEN-ENDE.
+           EXIT.
+
        LOGWRITEMESSAGE SECTION.
        LOGWRITEMESSAGE-ANFANG.
       * Hier werden einleitende Informationen bei einem Fehler
@@ -399,12 +1280,135 @@
              DISPLAY "Fehler beim Schreiben der "
                      "Kunden-Output-Datei." KUNDEOUTSTATUS
              SET VERARBEITUNG-NICHT-OK TO TRUE
+           ELSE
+      * Satz zusätzlich für den späteren Änderungsvergleich in
+      * CHANGELOG-SCHREIBEN vormerken.
+             IF MERGEOUT-NEU-ANZAHL < 50000
+               ADD 1 TO MERGEOUT-NEU-ANZAHL
+               MOVE kout-kunden-id
+                    TO NEU-TAB-KUNDEN-ID (MERGEOUT-NEU-ANZAHL)
+               MOVE kout-gueltig
+                    TO NEU-TAB-GUELTIG (MERGEOUT-NEU-ANZAHL)
+               MOVE kout-plz
+                    TO NEU-TAB-PLZ (MERGEOUT-NEU-ANZAHL)
+               MOVE kout-wohnort
+                    TO NEU-TAB-WOHNORT (MERGEOUT-NEU-ANZAHL)
+             ELSE
+               SET MERGEOUT-NEU-VOLL TO TRUE
+             END-IF
            END-IF
 
            .
        KUNDENOUTWRITE-ENDE.
            EXIT.
-           
+
+       FUTUREOUTWRITE SECTION.
+       FUTUREOUTWRITE-ANFANG.
+      * Hier wird die FutureOut-Datei beschrieben und damit
+      * einhergehende Fehler bearbeitet.
+           IF FUTUREOUTSTATUS NOT = 00
+             SET VERARBEITUNG-NICHT-OK TO TRUE
+             DISPLAY "Fehler vor dem Schreiben der "
+                     "Future-Output-Datei." FUTUREOUTSTATUS
+           ELSE
+             WRITE futureoutzeile
+           END-IF
+
+           IF FUTUREOUTSTATUS NOT = 00
+             SET VERARBEITUNG-NICHT-OK TO TRUE
+             DISPLAY "Fehler beim Schreiben der "
+                     "Future-Output-Datei." FUTUREOUTSTATUS
+           ELSE
+             ADD 1 TO FUTURE-ANZAHL
+           END-IF
+
+           .
+       FUTUREOUTWRITE-ENDE.
+           EXIT.
+
+       AUSGABE-STEUERUNG SECTION.
+       AUSGABE-STEUERUNG-ANFANG.
+      * Ordnet den vom Merge aktuell ermittelten Satz (kundeoutzeile)
+      * anhand seiner Gültigkeit gegenüber dem Systemdatum ein.
+      * Künftig gültige Sätze (gueltig nach dem Systemdatum) gehen
+      * unverändert nach FutureOut.txt. Alle anderen sind Kandidaten
+      * für den aktuell gültigen Satz ihrer Kunden-ID und werden nicht
+      * sofort geschrieben, sondern in EFFEKTIV-PUFFER-ZEILE
+      * zwischengespeichert (siehe EFFEKTIV-PUFFER-SCHREIBEN): der
+      * Merge liefert Sätze aufsteigend nach Kunden-ID/Gültigkeit,
+      * daher ist der zuletzt für eine Kunden-ID gepufferte Satz immer
+      * die aktuellste, noch nicht zukünftige Version.
+           IF kout-gueltig > SYSTEMDATUM-VOLL
+             MOVE kundeoutzeile TO futureoutzeile
+             PERFORM FUTUREOUTWRITE
+           ELSE
+      * kundeoutzeile/kout-kunden-id müssen vor einem eventuellen
+      * Flush gesichert werden: EFFEKTIV-PUFFER-SCHREIBEN schreibt den
+      * zu leerenden alten Satz zurück nach kundeoutzeile, damit
+      * KUNDENOUTWRITE ihn von dort lesen kann, und würde ohne diese
+      * Sicherung den hier hereinkommenden aktuellen Satz überschreiben.
+             MOVE kundeoutzeile      TO AUSGABE-EINGABE-ZEILE
+             MOVE kout-kunden-id     TO AUSGABE-EINGABE-KUNDEN-ID
+
+             IF EFFEKTIV-PUFFER-DA
+               AND AUSGABE-EINGABE-KUNDEN-ID
+                   NOT = EFFEKTIV-PUFFER-KUNDEN-ID
+               PERFORM EFFEKTIV-PUFFER-SCHREIBEN
+             ELSE
+               IF EFFEKTIV-PUFFER-DA
+                 ADD 1 TO EFFEKTIV-VERWORFEN-ANZAHL
+               END-IF
+             END-IF
+             MOVE AUSGABE-EINGABE-ZEILE     TO EFFEKTIV-PUFFER-ZEILE
+             MOVE AUSGABE-EINGABE-KUNDEN-ID
+                                        TO EFFEKTIV-PUFFER-KUNDEN-ID
+             SET EFFEKTIV-PUFFER-DA  TO TRUE
+           END-IF
+
+           .
+       AUSGABE-STEUERUNG-ENDE.
+           EXIT.
+
+       EFFEKTIV-PUFFER-SCHREIBEN SECTION.
+       EFFEKTIV-PUFFER-SCHREIBEN-ANFANG.
+      * Schreibt den gepufferten, aktuell gültigen Satz eines Kunden
+      * nach MergeOut.txt. Wird aufgerufen, sobald AUSGABE-STEUERUNG
+      * feststellt, dass der nächste Satz zu einer anderen Kunden-ID
+      * gehört, sowie einmalig am Ende von VERARBEITUNG für den
+      * letzten noch gepufferten Kunden.
+           IF EFFEKTIV-PUFFER-DA
+             MOVE EFFEKTIV-PUFFER-ZEILE TO kundeoutzeile
+             PERFORM KUNDENOUTWRITE
+             SET EFFEKTIV-PUFFER-NICHT-DA TO TRUE
+           END-IF
+
+           .
+       EFFEKTIV-PUFFER-SCHREIBEN-ENDE.
+           EXIT.
+
+       REJECTOUTWRITE SECTION.
+       REJECTOUTWRITE-ANFANG.
+      * Hier wird die vollständige Original-Zeile einer verworfenen
+      * Zeile in die Reject-Datei geschrieben, damit sie ohne
+      * erneute Erfassung korrigiert werden kann.
+           IF REJECTSTATUS NOT = 00
+             SET VERARBEITUNG-NICHT-OK TO TRUE
+             DISPLAY "Fehler vor dem Schreiben der "
+                     "Reject-Datei." REJECTSTATUS
+           ELSE
+             WRITE rejectoutzeile
+           END-IF
+
+           IF REJECTSTATUS NOT = 00
+             SET VERARBEITUNG-NICHT-OK TO TRUE
+             DISPLAY "Fehler beim Schreiben der "
+                     "Reject-Datei." REJECTSTATUS
+           END-IF
+
+           .
+       REJECTOUTWRITE-ENDE.
+           EXIT.
+
        SYSTEMZEITWRITE SECTION.
        SYSTEMZEITWRITE-ANFANG.           
       * Hier wird die Log-Datei mit der aktuellen Systemzeit
@@ -438,8 +1442,12 @@
       *                                                                *
       ******************************************************************
        VERARBEITUNG SECTION.
-       VERARBEITUNG-ANFANG.    
-           
+       VERARBEITUNG-ANFANG.
+
+      * Ab hier wurde der Mergelauf tatsächlich begonnen; ein Abbruch
+      * ab diesem Punkt soll in NACHLAUF einen Checkpoint erzeugen.
+           SET VERARBEITUNG-BEGONNEN TO TRUE
+
       * Jeweils erste Zeile einlesen
       * Wenn bereits das Ende der Datei erreicht wurde,
       * ist die Datei leer oder nur mit ungültigen Daten gefüllt.      
@@ -448,7 +1456,7 @@
              GO TO VERARBEITUNG-ENDE
            END-IF
            IF KUNDE1STATUS = 10
-             MOVE "WARNUNG: Kundendatei 1 enthält keine gültigen Daten."
+             MOVE "WARNUNG: Datei 1 enthält keine gültigen Daten."
                   TO ereignis
              PERFORM LOGWRITE
              MOVE SPACES TO ereignis
@@ -460,69 +1468,123 @@
              GO TO VERARBEITUNG-ENDE
            END-IF
            IF KUNDE2STATUS = 10
-             MOVE "WARNUNG: Kundendatei 2 enthält keine gültigen Daten."
+             MOVE "WARNUNG: Datei 2 enthält keine gültigen Daten."
                   TO ereignis
              PERFORM LOGWRITE
              MOVE SPACES TO ereignis
              PERFORM LOGWRITE
            END-IF
-           
+
+      * Kunde3 ist optional. Ist sie in diesem Lauf nicht geöffnet,
+      * bleibt sie über EOF3-YES dauerhaft aus dem Merge heraus.
+           IF KUNDE3-DA
+             PERFORM READKUNDE3
+             IF VERARBEITUNG-NICHT-OK
+               GO TO VERARBEITUNG-ENDE
+             END-IF
+             IF KUNDE3STATUS = 10
+               MOVE "WARNUNG: Datei 3 enthält keine gültigen Daten."
+                    TO ereignis
+               PERFORM LOGWRITE
+               MOVE SPACES TO ereignis
+               PERFORM LOGWRITE
+             END-IF
+           END-IF
+
       * Hauptlogik der Zeilenausgabe
-      
-      * Wir führen eine Fallunterscheidung durch, je nachdem,
-      * welche Dateien schon am Ende angelangt sind.
-      
-           PERFORM UNTIL EOF1-YES AND EOF2-YES
-      * Solange beide Dateien noch aktiv sind, müssen wir die
-      * Reihenfolge überprüfen.
-      
-             IF EOF1-NO AND EOF2-NO
-               MOVE kunde1-zeile TO aktuellezeile
-               MOVE kunde2-zeile TO letztezeile
-               PERFORM SORTIER-CHECK
-               
-               IF SORT-1
+
+      * In jedem Durchlauf wird unter den noch aktiven Dateien
+      * diejenige mit der kleinsten Kunden-ID/Gültigkeit/Erstellzeit
+      * ermittelt (GEWINNER-DATEI) und ausgegeben. Damit funktioniert
+      * dieselbe Schleife unverändert für zwei wie für drei
+      * Kundendateien.
+
+           PERFORM UNTIL EOF1-YES AND EOF2-YES AND EOF3-YES
+
+             MOVE 0 TO GEWINNER-DATEI
+
+      * Überschneidungen werden hier für alle Paare aktiver Dateien
+      * geprüft, unabhängig von der nachfolgenden Gewinnerermittlung
+      * (siehe UEBERLAPP-CHECK-ALLE-PAARE); die Gewinnerermittlung
+      * selbst vergleicht anschließend nur noch die Reihenfolge.
+             PERFORM UEBERLAPP-CHECK-ALLE-PAARE
+
+             IF EOF1-NO
+               MOVE 1             TO GEWINNER-DATEI
+               MOVE kunde1-zeile  TO letztezeile
+             END-IF
+
+             IF EOF2-NO
+               IF GEWINNER-DATEI = 0
+                 MOVE 2             TO GEWINNER-DATEI
+                 MOVE kunde2-zeile  TO letztezeile
+               ELSE
+                 MOVE kunde2-zeile  TO aktuellezeile
+                 PERFORM SORTIER-VERGLEICH
+                 IF SORT-1
+                   MOVE 2             TO GEWINNER-DATEI
+                   MOVE kunde2-zeile  TO letztezeile
+                 END-IF
+               END-IF
+             END-IF
+
+             IF EOF3-NO
+               IF GEWINNER-DATEI = 0
+                 MOVE 3             TO GEWINNER-DATEI
+                 MOVE kunde3-zeile  TO letztezeile
+               ELSE
+                 MOVE kunde3-zeile  TO aktuellezeile
+                 PERFORM SORTIER-VERGLEICH
+                 IF SORT-1
+                   MOVE 3             TO GEWINNER-DATEI
+                   MOVE kunde3-zeile  TO letztezeile
+                 END-IF
+               END-IF
+             END-IF
+
+      * Der ermittelte Gewinner wird ausgegeben und die zugehörige
+      * Kundendatei um einen Satz weitergelesen.
+             EVALUATE GEWINNER-DATEI
+               WHEN 1
                  MOVE 1 to aktuelledatei
                  MOVE kunde1-zeile TO kundeoutzeile
-                 PERFORM KUNDENOUTWRITE
+                 PERFORM AUSGABE-STEUERUNG
                  PERFORM READKUNDE1
                  IF VERARBEITUNG-NICHT-OK
+      * Der bereits ausgegebene Gewinner-Satz ist vollständig geprüft
+      * und gemergt, nur sein Schreiben nach MergeOut.txt steht noch
+      * aus. Er muss daher vor dem Abbruch noch aus dem Puffer
+      * geschrieben werden, sonst geht er beim Wiederanlauf verloren.
+                   PERFORM EFFEKTIV-PUFFER-SCHREIBEN
                    GO TO VERARBEITUNG-ENDE
                  END-IF
-           
-               ELSE
+               WHEN 2
                  MOVE 2 to aktuelledatei
                  MOVE kunde2-zeile TO kundeoutzeile
-                 PERFORM KUNDENOUTWRITE
+                 PERFORM AUSGABE-STEUERUNG
                  PERFORM READKUNDE2
                  IF VERARBEITUNG-NICHT-OK
+                   PERFORM EFFEKTIV-PUFFER-SCHREIBEN
                    GO TO VERARBEITUNG-ENDE
                  END-IF
-               END-IF
-             END-IF
-      
-      * Wenn nur noch eine Datei aktiv ist, ist die Entscheidung
-      * für eine Zeile trivialer.      
-             IF EOF1-YES
-               MOVE 2 to aktuelledatei
-               MOVE kunde2-zeile TO kundeoutzeile
-               PERFORM KUNDENOUTWRITE
-               IF EOF2-NO
-                 PERFORM READKUNDE2
-               END-IF
-             END-IF
-             
-             IF EOF2-YES
-               MOVE 1 to aktuelledatei
-               MOVE kunde1-zeile TO kundeoutzeile
-               PERFORM KUNDENOUTWRITE
-               IF EOF1-NO
-                 PERFORM READKUNDE1
-               END-IF
-             END-IF
-                          
+               WHEN 3
+                 MOVE 3 to aktuelledatei
+                 MOVE kunde3-zeile TO kundeoutzeile
+                 PERFORM AUSGABE-STEUERUNG
+                 PERFORM READKUNDE3
+                 IF VERARBEITUNG-NICHT-OK
+                   PERFORM EFFEKTIV-PUFFER-SCHREIBEN
+                   GO TO VERARBEITUNG-ENDE
+                 END-IF
+             END-EVALUATE
+
            END-PERFORM
-           
+
+      * Der zuletzt gepufferte, aktuell gültige Satz wird erst hier
+      * geschrieben, da bis zum echten Dateiende keine neuere Version
+      * desselben Kunden mehr folgen kann.
+           PERFORM EFFEKTIV-PUFFER-SCHREIBEN
+
            .
        VERARBEITUNG-ENDE.
            EXIT.
@@ -562,24 +1624,31 @@
                IF kunde1-zeile = SPACES
                  ADD 1 TO leere-zeilen-counter
                  MOVE SPACES        TO ereignis
-                 MOVE "Zeile ist leer. Nächste Zeile lesen ..." 
+                 MOVE "Zeile ist leer. Nächste Zeile lesen ..."
                                     TO ereignis
+                 MOVE "Leere Zeile" TO ereignis-pruefung
+                 PERFORM FEHLERKATEGORIE-ZAEHLEN
                  PERFORM DATENFEHLER-LOGGEN
                  GO TO READKUNDE1-ANFANG
                END-IF
                MOVE kunde1-zeile TO aktuellezeile
                PERFORM ZEILEN-CHECK
                IF ZEILE-NICHT-OK
+                 MOVE SPACES         TO rejectoutzeile
+                 MOVE kunde1-zeile   TO rejectoutzeile
+                 PERFORM REJECTOUTWRITE
                  GO TO READKUNDE1-ANFANG
                ELSE
                  IF zeilencounter1 > 1
                    PERFORM SORTIER-CHECK
                    IF SORT-1
                      MOVE SPACES             TO ereignis
-                     MOVE "Sortierfehler. Datei 1, Zeile " 
+                     MOVE "Sortierfehler"    TO ereignis-pruefung
+                     PERFORM FEHLERKATEGORIE-ZAEHLEN
+                     MOVE "Sortierfehler. Datei 1, Zeile "
                                              TO ereignis (01:30)
-                     MOVE zeilencounter1     TO ereignis (32:05)
-                     MOVE "."                TO ereignis (37:)
+                     MOVE zeilencounter1     TO ereignis (32:08)
+                     MOVE "."                TO ereignis (40:)
                      PERFORM DATENFEHLER-LOGGEN
                      SET VERARBEITUNG-NICHT-OK TO TRUE                     
                      DISPLAY SPACES
@@ -587,6 +1656,11 @@
                      DISPLAY " Datei 1, Zeile " zeilencounter1
                      DISPLAY " Dateistatus " KUNDE1STATUS
                      DISPLAY SPACES
+      * Die fehlerhafte Zeile selbst gilt nicht als verarbeitet, damit
+      * ein späterer Checkpoint nicht auf ihr, sondern auf der letzten
+      * korrekt gemergten Zeile davor steht und sie beim Wiederanlauf
+      * erneut geprüft statt übersprungen wird.
+                     SUBTRACT 1 FROM zeilencounter1
                      GO TO READKUNDE1-ENDE
                    END-IF
                END-IF
@@ -628,31 +1702,43 @@
                IF kunde2-zeile = SPACES
                  ADD 1 TO leere-zeilen-counter
                  MOVE SPACES        TO ereignis
-                 MOVE "Zeile ist leer. Nächste Zeile lesen ..." 
+                 MOVE "Zeile ist leer. Nächste Zeile lesen ..."
                                     TO ereignis
+                 MOVE "Leere Zeile" TO ereignis-pruefung
+                 PERFORM FEHLERKATEGORIE-ZAEHLEN
                  PERFORM DATENFEHLER-LOGGEN
                  GO TO READKUNDE2-ANFANG
                END-IF
                MOVE kunde2-zeile TO aktuellezeile
                PERFORM ZEILEN-CHECK
                IF ZEILE-NICHT-OK
+                 MOVE SPACES         TO rejectoutzeile
+                 MOVE kunde2-zeile   TO rejectoutzeile
+                 PERFORM REJECTOUTWRITE
                  GO TO READKUNDE2-ANFANG
                ELSE
                  IF zeilencounter2 > 1
                    PERFORM SORTIER-CHECK
                    IF SORT-1
                      MOVE SPACES             TO ereignis
+                     MOVE "Sortierfehler"    TO ereignis-pruefung
+                     PERFORM FEHLERKATEGORIE-ZAEHLEN
                      DISPLAY SPACES
-                     MOVE "Sortierfehler. Datei 2, Zeile " 
+                     MOVE "Sortierfehler. Datei 2, Zeile "
                                              TO ereignis (01:30)
-                     MOVE zeilencounter2     TO ereignis (32:)                
-                     MOVE "."                TO ereignis (37:)
+                     MOVE zeilencounter2     TO ereignis (32:08)
+                     MOVE "."                TO ereignis (40:)
                      PERFORM DATENFEHLER-LOGGEN
                      SET VERARBEITUNG-NICHT-OK TO TRUE
                      DISPLAY " ERROR SORTIERFEHLER."
                      DISPLAY " Datei 2, Zeile " zeilencounter2
                      DISPLAY " Dateistatus " KUNDE2STATUS
                      DISPLAY SPACES
+      * Die fehlerhafte Zeile selbst gilt nicht als verarbeitet, damit
+      * ein späterer Checkpoint nicht auf ihr, sondern auf der letzten
+      * korrekt gemergten Zeile davor steht und sie beim Wiederanlauf
+      * erneut geprüft statt übersprungen wird.
+                     SUBTRACT 1 FROM zeilencounter2
                      GO TO READKUNDE2-ENDE
                    END-IF
                END-IF
@@ -667,28 +1753,111 @@
        READKUNDE2-ENDE.
            EXIT.
 
+       READKUNDE3 SECTION.
+       READKUNDE3-ANFANG.
+      * Lies die nächste korrekte Zeile von kunde3, der optionalen
+      * dritten Kundendatei. Erhöhe den Zeilencounter, überprüfe,
+      * ob die Reihenfolge stimmt, und ob die Zeilen dem erwarteten
+      * Format entsprechen. Prüfe, ob das Dateiende erreicht wurde.
+
+      * Die "alte" Zeile wird für den Sortiercheck übergeben,
+      * bevor die neue eingelesen wird.
+           MOVE kunde3-zeile TO letztezeile
+
+           IF KUNDE3STATUS = 00
+             READ kunde3
+             MOVE 3 TO aktuelledatei
+             ADD 1 TO zeilencounter3
+           END-IF
+
+           IF KUNDE3STATUS = 10
+             SUBTRACT 1 FROM zeilencounter3
+             SET EOF3-YES TO TRUE
+             DISPLAY " Ende der Kundendatei 3 erreicht."
+           ELSE
+             IF KUNDE3STATUS = 00
+               IF kunde3-zeile = SPACES
+                 ADD 1 TO leere-zeilen-counter
+                 MOVE SPACES        TO ereignis
+                 MOVE "Zeile ist leer. Nächste Zeile lesen ..."
+                                    TO ereignis
+                 MOVE "Leere Zeile" TO ereignis-pruefung
+                 PERFORM FEHLERKATEGORIE-ZAEHLEN
+                 PERFORM DATENFEHLER-LOGGEN
+                 GO TO READKUNDE3-ANFANG
+               END-IF
+               MOVE kunde3-zeile TO aktuellezeile
+               PERFORM ZEILEN-CHECK
+               IF ZEILE-NICHT-OK
+                 MOVE SPACES         TO rejectoutzeile
+                 MOVE kunde3-zeile   TO rejectoutzeile
+                 PERFORM REJECTOUTWRITE
+                 GO TO READKUNDE3-ANFANG
+               ELSE
+                 IF zeilencounter3 > 1
+                   PERFORM SORTIER-CHECK
+                   IF SORT-1
+                     MOVE SPACES             TO ereignis
+                     MOVE "Sortierfehler"    TO ereignis-pruefung
+                     PERFORM FEHLERKATEGORIE-ZAEHLEN
+                     MOVE "Sortierfehler. Datei 3, Zeile "
+                                             TO ereignis (01:30)
+                     MOVE zeilencounter3     TO ereignis (32:08)
+                     MOVE "."                TO ereignis (40:)
+                     PERFORM DATENFEHLER-LOGGEN
+                     SET VERARBEITUNG-NICHT-OK TO TRUE
+                     DISPLAY SPACES
+                     DISPLAY " ERROR SORTIERFEHLER."
+                     DISPLAY " Datei 3, Zeile " zeilencounter3
+                     DISPLAY " Dateistatus " KUNDE3STATUS
+                     DISPLAY SPACES
+      * Die fehlerhafte Zeile selbst gilt nicht als verarbeitet, damit
+      * ein späterer Checkpoint nicht auf ihr, sondern auf der letzten
+      * korrekt gemergten Zeile davor steht und sie beim Wiederanlauf
+      * erneut geprüft statt übersprungen wird.
+                     SUBTRACT 1 FROM zeilencounter3
+                     GO TO READKUNDE3-ENDE
+                   END-IF
+               END-IF
+             ELSE
+               DISPLAY "Fehler beim Lesen der "
+                         "Kundendatei 3." KUNDE3STATUS
+               SET VERARBEITUNG-NICHT-OK TO TRUE
+             END-IF
+           END-IF
+
+           .
+       READKUNDE3-ENDE.
+           EXIT.
+
        DATENFEHLER-LOGGEN SECTION.
       * Erhöht den Fehlercounter, setzt den Switch auf ZEILE-NICHT-OK
       * und loggt das Fehler-Ereignis.
        DATENFEHLER-LOGGEN-ANFANG.
-       
+
            ADD 1 TO FEHLER-COUNTER
-           SET ZEILE-NICHT-OK TO TRUE      
-           
+           SET ZEILE-NICHT-OK TO TRUE
+
            PERFORM LOGWRITE
                       
            MOVE SPACES             TO ereignis-meldung
-           IF aktuelledatei = 1
-             MOVE "Fehler: Kundendatei 1, Zeile "
-                                   TO ereignis-meldung (01:29)
-             MOVE zeilencounter1   TO ereignis-meldung (30:05)
-             MOVE "."              TO ereignis-meldung (35:)
-           ELSE
-             MOVE "Fehler: Kundendatei 2, Zeile " 
-                                   TO ereignis-meldung (01:29)
-             MOVE zeilencounter2   TO ereignis-meldung (30:05)
-             MOVE "."              TO ereignis-meldung (35:)
-           END-IF
+           EVALUATE aktuelledatei
+             WHEN 1
+               MOVE "Fehler: Kundendatei 1, Zeile "
+                                     TO ereignis-meldung (01:29)
+               MOVE zeilencounter1   TO ereignis-meldung (30:08)
+               MOVE "."              TO ereignis-meldung (38:)
+             WHEN 3
+               MOVE "Fehler: Kundendatei 3, Zeile "
+                                     TO ereignis-meldung (01:29)
+               MOVE zeilencounter3   TO ereignis-meldung (30:08)
+               MOVE "."              TO ereignis-meldung (38:)
+             WHEN OTHER
+               MOVE "Fehler: Kundendatei 2, Zeile "
+                                     TO ereignis-meldung (01:29)
+               MOVE zeilencounter2   TO ereignis-meldung (30:08)
+               MOVE "."              TO ereignis-meldung (38:)
+           END-EVALUATE
            
            PERFORM LOGWRITEMESSAGE
            
@@ -699,6 +1868,42 @@
        DATENFEHLER-LOGGEN-ENDE.
            EXIT.
 
+       FEHLERKATEGORIE-ZAEHLEN SECTION.
+      * Zählt den soeben in ereignis-pruefung eingetragenen Fehler in
+      * der passenden Kategorie für MergeSummary.txt. Wird direkt an
+      * der Stelle aufgerufen, an der ereignis-pruefung gesetzt wird,
+      * damit spätere Freitext-MOVEs in ereignis den Wert nicht
+      * überschreiben, bevor gezählt wurde.
+       FEHLERKATEGORIE-ZAEHLEN-ANFANG.
+           EVALUATE ereignis-pruefung
+             WHEN "Numeric-Check"
+               ADD 1 TO fk-numeric
+             WHEN "Tagprüfung"
+               ADD 1 TO fk-tag
+             WHEN "Monatprüfung"
+               ADD 1 TO fk-monat
+             WHEN "Schaltjahrfehler"
+               ADD 1 TO fk-schaltjahr
+             WHEN "Uhrzeitprüfung Stunde"
+               ADD 1 TO fk-uhrzeit-std
+             WHEN "Uhrzeitprüfung Minute"
+               ADD 1 TO fk-uhrzeit-min
+             WHEN "Uhrzeitprüfung Sekunde"
+               ADD 1 TO fk-uhrzeit-sec
+             WHEN "Sortierfehler"
+               ADD 1 TO fk-sortierfehler
+             WHEN "PLZ-Bereich"
+               ADD 1 TO fk-plz-bereich
+             WHEN "PLZ-Ort-Abgleich"
+               ADD 1 TO fk-plz-ort
+             WHEN OTHER
+               ADD 1 TO fk-sonstige
+           END-EVALUATE
+
+           .
+       FEHLERKATEGORIE-ZAEHLEN-ENDE.
+           EXIT.
+
       ******************************************************************
       *                                                                *
       *    Hier werden Routinen zum Überprüfen von                     *
@@ -713,6 +1918,7 @@
            IF hilfsnumeric IS NOT NUMERIC
              SET ZEILE-NICHT-OK TO TRUE
              MOVE "Numeric-Check" TO ereignis-pruefung
+             PERFORM FEHLERKATEGORIE-ZAEHLEN
              PERFORM DATENFEHLER-LOGGEN
            END-IF
            
@@ -742,6 +1948,7 @@
              WHEN 12
                IF hilfstag < 01 OR hilfstag > 31
                  MOVE "Tagprüfung" TO ereignis-pruefung
+                 PERFORM FEHLERKATEGORIE-ZAEHLEN
                  PERFORM DATENFEHLER-LOGGEN
                END-IF
 
@@ -751,12 +1958,14 @@
              WHEN 11
                IF hilfstag < 01 OR hilfstag > 30
                  MOVE "Tagprüfung" TO ereignis-pruefung
+                 PERFORM FEHLERKATEGORIE-ZAEHLEN
                  PERFORM DATENFEHLER-LOGGEN
                END-IF
 
              WHEN 2
                IF hilfstag < 01 OR hilfstag > 29
                  MOVE "Tagprüfung" TO ereignis-pruefung
+                 PERFORM FEHLERKATEGORIE-ZAEHLEN
                  PERFORM DATENFEHLER-LOGGEN
                ELSE
                  IF hilfstag = 29
@@ -769,12 +1978,14 @@
                    IF (schaltjahrrest NOT = 0 OR schaltjahrrest2 = 0)
                       AND schaltjahrrest3 NOT = 0
                      MOVE "Schaltjahrfehler" TO ereignis-pruefung
-                     PERFORM DATENFEHLER-LOGGEN 
+                     PERFORM FEHLERKATEGORIE-ZAEHLEN
+                     PERFORM DATENFEHLER-LOGGEN
                    END-IF
                  END-IF
                END-IF
              WHEN OTHER
                MOVE "Monatprüfung" TO ereignis-pruefung
+               PERFORM FEHLERKATEGORIE-ZAEHLEN
                PERFORM DATENFEHLER-LOGGEN
            END-EVALUATE
 
@@ -798,14 +2009,17 @@
        
            IF NOT (hilfsstd >= 00 AND hilfsstd <= 23)
              MOVE "Uhrzeitprüfung Stunde" TO ereignis-pruefung
+             PERFORM FEHLERKATEGORIE-ZAEHLEN
              PERFORM DATENFEHLER-LOGGEN
            ELSE
              IF NOT (hilfsmin >= 00 AND hilfsmin <= 59)
                MOVE "Uhrzeitprüfung Minute" TO ereignis-pruefung
+               PERFORM FEHLERKATEGORIE-ZAEHLEN
                PERFORM DATENFEHLER-LOGGEN
              ELSE
                IF NOT (hilfssec >= 00 AND hilfssec <= 59)
                MOVE "Uhrzeitprüfung Sekunde" TO ereignis-pruefung
+               PERFORM FEHLERKATEGORIE-ZAEHLEN
                PERFORM DATENFEHLER-LOGGEN
              END-IF
            END-IF
@@ -814,6 +2028,56 @@
        ZEIT-CHECK-ENDE.
            EXIT.
 
+       PLZ-CHECK SECTION.
+      * Überprüfe und gebe im Fall weiter an DATENFEHLER-LOGGEN.
+      * Eine numerische PLZ allein reicht nicht: Nur die Werte
+      * 01067 bis 99998 kommen in Deutschland tatsächlich vor.
+       PLZ-CHECK-ANFANG.
+           IF plz < 01067 OR plz > 99998
+             MOVE "PLZ-Bereich" TO ereignis-pruefung
+             PERFORM FEHLERKATEGORIE-ZAEHLEN
+             PERFORM DATENFEHLER-LOGGEN
+           END-IF
+
+           .
+       PLZ-CHECK-ENDE.
+           EXIT.
+
+       PLZ-ORT-CHECK SECTION.
+      * Überprüfe, ob der Wohnort zur Postleitzahl passt. Sucht die
+      * PLZ in der zuvor geladenen Referenztabelle; wird sie dort gar
+      * nicht gefunden, deckt die Tabelle diese PLZ nicht ab und es
+      * wird nicht geprüft. Kommt die PLZ mehrfach mit unterschied-
+      * lichem Ort vor, gilt sie erst dann als Abweichung, wenn KEINER
+      * der Einträge mit dieser PLZ zum Wohnort passt -- daher wird
+      * bei einem reinen PLZ-Treffer ohne Ortsübereinstimmung
+      * weitergesucht, statt sofort abzubrechen.
+       PLZ-ORT-CHECK-ANFANG.
+           SET PLZ-ORT-NICHT-GEFUNDEN TO TRUE
+           SET PLZ-ORT-PLZ-NICHT-VORHANDEN TO TRUE
+           SET PLZ-ORT-IDX TO 1
+
+           PERFORM UNTIL PLZ-ORT-IDX > PLZ-ORT-ANZAHL
+                       OR PLZ-ORT-GEFUNDEN
+             IF PLZ-ORT-TAB-PLZ (PLZ-ORT-IDX) = plz
+               SET PLZ-ORT-PLZ-VORHANDEN TO TRUE
+               IF PLZ-ORT-TAB-ORT (PLZ-ORT-IDX) = wohnort
+                 SET PLZ-ORT-GEFUNDEN TO TRUE
+               END-IF
+             END-IF
+             SET PLZ-ORT-IDX UP BY 1
+           END-PERFORM
+
+           IF PLZ-ORT-PLZ-VORHANDEN AND PLZ-ORT-NICHT-GEFUNDEN
+             MOVE "PLZ-Ort-Abgleich" TO ereignis-pruefung
+             PERFORM FEHLERKATEGORIE-ZAEHLEN
+             PERFORM DATENFEHLER-LOGGEN
+           END-IF
+
+           .
+       PLZ-ORT-CHECK-ENDE.
+           EXIT.
+
        ZEILEN-CHECK SECTION.
       * Setzt den Switch auf ZEILE-OK, falls die Daten in aktuellezeile
       * dem erwarteten Format entsprechen, und setzt den Switch auf 
@@ -836,7 +2100,18 @@
              MOVE plz TO ereignis-feldwert
              PERFORM IS-NUMERIC-CHECK
 
-      * Check: Ist das Gültigkeitsdatum korrekt?               
+      * Check: Liegt die PLZ in einem gültigen Bereich?
+             IF ZEILE-OK
+               PERFORM PLZ-CHECK
+             END-IF
+
+      * Check: Passt der Wohnort zur Postleitzahl? Nur, wenn eine
+      * PLZ-Ort-Referenztabelle geladen werden konnte.
+             IF ZEILE-OK AND PLZORT-DA
+               PERFORM PLZ-ORT-CHECK
+             END-IF
+
+      * Check: Ist das Gültigkeitsdatum korrekt?
              IF ZEILE-OK
                MOVE ZERO TO hilfsdatum
                MOVE gueltig TO hilfsdatum
@@ -862,14 +2137,104 @@
        ZEILEN-CHECK-ENDE.
            EXIT.
          
-       SORTIER-CHECK SECTION.
-       SORTIER-CHECK-ANFANG.      
+       UEBERLAPP-CHECK SECTION.
+      * Prüft bei gleicher Kunden-ID, ob die Gültigkeitszeiträume
+      * von "aktuellezeile" und "letztezeile" eine saubere Abfolge
+      * bilden. Melden beide Dateien dasselbe Gültig-ab-Datum für
+      * denselben Kunden, überschneiden sich die Zeiträume; der
+      * Datensatz wird protokolliert, aber nicht verworfen.
+       UEBERLAPP-CHECK-ANFANG.
+           IF kunden-id = lkunden-id AND gueltig = lgueltig
+             MOVE SPACES                     TO ereignis
+             MOVE 'Kunden-ID: '              TO ereignis-feldname
+             MOVE kunden-id                  TO ereignis-feldwert
+             MOVE "Überschneidung Gültigkeit" TO ereignis-pruefung
+             PERFORM LOGWRITE
+           END-IF
+
+           .
+       UEBERLAPP-CHECK-ENDE.
+           EXIT.
+
+       UEBERLAPP-CHECK-ALLE-PAARE SECTION.
+       UEBERLAPP-CHECK-ALLE-PAARE-ANFANG.
+      * Prüft beim mehrwegigen Merge alle Paare der noch aktiven
+      * Kundendateien auf eine Überschneidung, statt wie die Gewinner-
+      * ermittlung nur den amtierenden Sieger gegen die jeweils
+      * nächste Datei zu vergleichen. Ohne diesen gesonderten Rundum-
+      * Vergleich bliebe eine Überschneidung zwischen zwei Dateien,
+      * von denen die eine schon gegen eine dritte verloren hat,
+      * unentdeckt, weil sie danach nicht mehr gegeneinander
+      * antreten. Ein Paar wird dabei nur dann tatsächlich geprüft,
+      * wenn sich mindestens eine seiner beiden gepufferten Zeilen
+      * seit dem letzten Durchlauf geändert hat (PAARxy-LETZTE-*) --
+      * andernfalls gewinnt eine dritte Datei mehrere Durchläufe
+      * hintereinander, ohne dass sich an dem unveränderten Paar
+      * etwas ändert, und eine bereits gefundene Überschneidung
+      * würde bei jedem weiteren Durchlauf erneut protokolliert.
+           IF EOF1-NO AND EOF2-NO
+             IF kunden-id1 NOT = PAAR12-LETZTE-ID1
+               OR gueltig1 NOT = PAAR12-LETZTE-GUELTIG1
+               OR kunden-id2 NOT = PAAR12-LETZTE-ID2
+               OR gueltig2 NOT = PAAR12-LETZTE-GUELTIG2
+               MOVE kunde1-zeile TO aktuellezeile
+               MOVE kunde2-zeile TO letztezeile
+               PERFORM UEBERLAPP-CHECK
+               MOVE kunden-id1   TO PAAR12-LETZTE-ID1
+               MOVE gueltig1     TO PAAR12-LETZTE-GUELTIG1
+               MOVE kunden-id2   TO PAAR12-LETZTE-ID2
+               MOVE gueltig2     TO PAAR12-LETZTE-GUELTIG2
+             END-IF
+           END-IF
+
+           IF EOF1-NO AND EOF3-NO
+             IF kunden-id1 NOT = PAAR13-LETZTE-ID1
+               OR gueltig1 NOT = PAAR13-LETZTE-GUELTIG1
+               OR kunden-id3 NOT = PAAR13-LETZTE-ID3
+               OR gueltig3 NOT = PAAR13-LETZTE-GUELTIG3
+               MOVE kunde1-zeile TO aktuellezeile
+               MOVE kunde3-zeile TO letztezeile
+               PERFORM UEBERLAPP-CHECK
+               MOVE kunden-id1   TO PAAR13-LETZTE-ID1
+               MOVE gueltig1     TO PAAR13-LETZTE-GUELTIG1
+               MOVE kunden-id3   TO PAAR13-LETZTE-ID3
+               MOVE gueltig3     TO PAAR13-LETZTE-GUELTIG3
+             END-IF
+           END-IF
+
+           IF EOF2-NO AND EOF3-NO
+             IF kunden-id2 NOT = PAAR23-LETZTE-ID2
+               OR gueltig2 NOT = PAAR23-LETZTE-GUELTIG2
+               OR kunden-id3 NOT = PAAR23-LETZTE-ID3
+               OR gueltig3 NOT = PAAR23-LETZTE-GUELTIG3
+               MOVE kunde2-zeile TO aktuellezeile
+               MOVE kunde3-zeile TO letztezeile
+               PERFORM UEBERLAPP-CHECK
+               MOVE kunden-id2   TO PAAR23-LETZTE-ID2
+               MOVE gueltig2     TO PAAR23-LETZTE-GUELTIG2
+               MOVE kunden-id3   TO PAAR23-LETZTE-ID3
+               MOVE gueltig3     TO PAAR23-LETZTE-GUELTIG3
+             END-IF
+           END-IF
+
+           .
+       UEBERLAPP-CHECK-ALLE-PAARE-ENDE.
+           EXIT.
+
+       SORTIER-VERGLEICH SECTION.
+       SORTIER-VERGLEICH-ANFANG.
       * Setzt den Switch auf SORT-1, falls die Daten in "aktuellezeile"
-      * entsprechend der Erwartung nach "letztezeile" gereiht werden 
+      * entsprechend der Erwartung nach "letztezeile" gereiht werden
       * sollen (ok), und setzt den Switch auf SORT-2 andernfalls.
-      
+      * Reine Reihenfolge-Entscheidung ohne Überschneidungsprüfung --
+      * siehe SORTIER-CHECK (Aufrufer: der Sortier-Check je Datei in
+      * READKUNDE1/2/3) und UEBERLAPP-CHECK-ALLE-PAARE (Aufrufer: die
+      * Gewinnerermittlung im mehrwegigen Merge), die beide diese
+      * Reihenfolge-Entscheidung mit einer eigenen, für ihren Zweck
+      * passenden Überschneidungsprüfung kombinieren.
+
            SET SORT-2 TO TRUE
-           
+
            IF kunden-id < lkunden-id
              SET SORT-1 TO TRUE
            ELSE
@@ -884,11 +2249,260 @@
                END-IF
              END-IF
            END-IF
-           
+
+           .
+       SORTIER-VERGLEICH-ENDE.
+           EXIT.
+
+       SORTIER-CHECK SECTION.
+       SORTIER-CHECK-ANFANG.
+      * Wird für den Sortier-Check je Datei verwendet (READKUNDE1/2/3):
+      * prüft dieselbe Datei auf eine Überschneidung zwischen zwei
+      * aufeinanderfolgenden Zeilen und ermittelt anschließend, ob die
+      * Reihenfolge stimmt.
+           PERFORM UEBERLAPP-CHECK
+           PERFORM SORTIER-VERGLEICH
+
            .
        SORTIER-CHECK-ENDE.
 
 
+      ******************************************************************
+      *                                                                *
+      *    Hier werden Routinen zum Sichern und Entfernen des          *
+      *    Checkpoints für den Wiederanlauf durchgeführt.               *
+      *                                                                *
+      ******************************************************************
+
+       CHECKPOINT-SCHREIBEN SECTION.
+       CHECKPOINT-SCHREIBEN-ANFANG.
+      * Sichert die aktuelle Bearbeitungsposition, damit der nächste
+      * Lauf nach einem Sortierfehler o.Ä. nahe am Dateiende nicht
+      * bei Zeile 1 neu beginnen muss.
+           OPEN OUTPUT checkpointdatei
+           IF CHECKPOINTSTATUS = 00
+             MOVE zeilencounter1 TO chk-zeilencounter1
+             MOVE zeilencounter2 TO chk-zeilencounter2
+             MOVE zeilencounter3 TO chk-zeilencounter3
+             MOVE aktuelledatei  TO chk-aktuelledatei
+             MOVE lkunden-id     TO chk-lkunden-id
+             WRITE checkpoint-satz
+             CLOSE checkpointdatei
+             DISPLAY " Checkpoint gespeichert für Wiederanlauf."
+             DISPLAY " Datei 1, Zeile " zeilencounter1
+                     ", Datei 2, Zeile " zeilencounter2 "."
+           ELSE
+             DISPLAY " WARNUNG Checkpoint konnte nicht"
+                     " geschrieben werden." CHECKPOINTSTATUS
+           END-IF
+
+           .
+       CHECKPOINT-SCHREIBEN-ENDE.
+           EXIT.
+
+       CHECKPOINT-LOESCHEN SECTION.
+       CHECKPOINT-LOESCHEN-ANFANG.
+      * Entfernt einen eventuell noch vorhandenen Checkpoint aus
+      * einem früheren, abnormal beendeten Lauf, damit ein
+      * erfolgreicher Lauf nicht fälschlich als Wiederanlauf
+      * erkannt wird.
+           OPEN OUTPUT checkpointdatei
+           IF CHECKPOINTSTATUS = 00
+             CLOSE checkpointdatei
+           END-IF
+
+           .
+       CHECKPOINT-LOESCHEN-ENDE.
+           EXIT.
+
+      ******************************************************************
+      *                                                                *
+      *    Hier wird die zusammenfassende Datenqualitätsstatistik      *
+      *    des Laufs an MergeSummary.txt angehängt.                    *
+      *                                                                *
+      ******************************************************************
+
+       SUMMARY-SCHREIBEN SECTION.
+       SUMMARY-SCHREIBEN-ANFANG.
+      * Hängt eine Zeile je Lauf an MergeSummary.txt an, damit die
+      * Datenqualität über mehrere Läufe hinweg je Prüfungsart
+      * ausgewertet werden kann. Existiert die Datei noch nicht,
+      * wird sie neu angelegt.
+           OPEN EXTEND summaryout
+           IF SUMMARYSTATUS = 35
+             OPEN OUTPUT summaryout
+           END-IF
+
+           IF SUMMARYSTATUS NOT = 00
+             DISPLAY " WARNUNG MergeSummary.txt konnte nicht"
+                     " geschrieben werden." SUMMARYSTATUS
+             GO TO SUMMARY-SCHREIBEN-ENDE
+           END-IF
+
+           MOVE SPACES              TO summaryzeile
+           MOVE systemjahr          TO sum-datum (1:2)
+           MOVE systemmonat         TO sum-datum (3:2)
+           MOVE systemtag           TO sum-datum (5:2)
+           MOVE systemstd           TO sum-zeit (1:2)
+           MOVE systemmin           TO sum-zeit (3:2)
+           MOVE systemsec           TO sum-zeit (5:2)
+           MOVE zeilencounter1      TO sum-zeilencounter1
+           MOVE zeilencounter2      TO sum-zeilencounter2
+           MOVE zeilencounter3      TO sum-zeilencounter3
+           MOVE FEHLER-COUNTER      TO sum-fehler-summe
+           MOVE leere-zeilen-counter TO sum-leere-zeilen
+           MOVE fk-numeric          TO sum-fk-numeric
+           MOVE fk-tag              TO sum-fk-tag
+           MOVE fk-monat            TO sum-fk-monat
+           MOVE fk-schaltjahr       TO sum-fk-schaltjahr
+           MOVE fk-uhrzeit-std      TO sum-fk-uhrzeit-std
+           MOVE fk-uhrzeit-min      TO sum-fk-uhrzeit-min
+           MOVE fk-uhrzeit-sec      TO sum-fk-uhrzeit-sec
+           MOVE fk-sortierfehler    TO sum-fk-sortierfehler
+           MOVE fk-plz-bereich      TO sum-fk-plz-bereich
+           MOVE fk-plz-ort          TO sum-fk-plz-ort
+           MOVE fk-sonstige         TO sum-fk-sonstige
+           MOVE FUTURE-ANZAHL           TO sum-future-anzahl
+           MOVE EFFEKTIV-VERWORFEN-ANZAHL
+                                        TO sum-effektiv-verworfen
+
+           WRITE summaryzeile
+           CLOSE summaryout
+
+           .
+       SUMMARY-SCHREIBEN-ENDE.
+           EXIT.
+
+       CHANGELOG-ZEILE-SCHREIBEN SECTION.
+       CHANGELOG-ZEILE-SCHREIBEN-ANFANG.
+      * Schreibt eine ChangeLog-Zeile für den Satz an Index
+      * MERGEOUT-NEU-IDX in MERGEOUT-NEU-TABELLE. Der Aufrufer muss
+      * cl-art vorher setzen.
+           MOVE NEU-TAB-KUNDEN-ID (MERGEOUT-NEU-IDX) TO cl-kunden-id
+           MOVE NEU-TAB-GUELTIG (MERGEOUT-NEU-IDX)   TO cl-gueltig
+           MOVE NEU-TAB-PLZ (MERGEOUT-NEU-IDX)       TO cl-plz
+           MOVE NEU-TAB-WOHNORT (MERGEOUT-NEU-IDX)   TO cl-wohnort
+           WRITE changelogzeile
+
+           IF CHANGELOGSTATUS NOT = 00
+             DISPLAY " WARNUNG Fehler beim Schreiben von"
+                     " ChangeLog.txt." CHANGELOGSTATUS
+           END-IF
+
+           .
+       CHANGELOG-ZEILE-SCHREIBEN-ENDE.
+           EXIT.
+
+       CHANGELOG-SCHREIBEN SECTION.
+       CHANGELOG-SCHREIBEN-ANFANG.
+      * Vergleicht die in MERGEOUT-NEU-TABELLE gesammelten Sätze
+      * dieses Laufs mit der in MERGEOUTALT-LADEN eingelesenen
+      * vorherigen MergeOut.txt über den Schlüssel Kunden-ID/
+      * Gültigkeit und schreibt für jeden neuen, geänderten oder
+      * entfernten Kundendatensatz eine Zeile in ChangeLog.txt.
+           MOVE 0 TO CHANGELOG-NEU-ANZAHL
+           MOVE 0 TO CHANGELOG-GEAENDERT-ANZAHL
+           MOVE 0 TO CHANGELOG-ENTFERNT-ANZAHL
+
+           OPEN OUTPUT changelogout
+           IF CHANGELOGSTATUS NOT = 00
+             DISPLAY " WARNUNG ChangeLog.txt konnte nicht"
+                     " geschrieben werden." CHANGELOGSTATUS
+             GO TO CHANGELOG-SCHREIBEN-ENDE
+           END-IF
+
+      * Neu und geändert: für jeden Satz dieses Laufs wird die
+      * alte Tabelle nach demselben Schlüssel durchsucht. Fehlt
+      * der Schlüssel dort, ist der Satz neu; ist er vorhanden,
+      * aber PLZ oder Wohnort weichen ab, ist er geändert. Ein
+      * unveränderter Satz wird nicht protokolliert.
+           SET MERGEOUT-NEU-IDX TO 1
+           PERFORM UNTIL MERGEOUT-NEU-IDX > MERGEOUT-NEU-ANZAHL
+
+             SET CHANGELOG-NICHT-GEFUNDEN TO TRUE
+             SET MERGEOUTALT-IDX TO 1
+             PERFORM UNTIL MERGEOUTALT-IDX > MERGEOUTALT-ANZAHL
+                         OR CHANGELOG-GEFUNDEN
+               IF MALT-TAB-KUNDEN-ID (MERGEOUTALT-IDX) =
+                        NEU-TAB-KUNDEN-ID (MERGEOUT-NEU-IDX)
+                  AND MALT-TAB-GUELTIG (MERGEOUTALT-IDX) =
+                        NEU-TAB-GUELTIG (MERGEOUT-NEU-IDX)
+                 SET CHANGELOG-GEFUNDEN TO TRUE
+                 IF MALT-TAB-PLZ (MERGEOUTALT-IDX) NOT =
+                          NEU-TAB-PLZ (MERGEOUT-NEU-IDX)
+                    OR MALT-TAB-WOHNORT (MERGEOUTALT-IDX) NOT =
+                          NEU-TAB-WOHNORT (MERGEOUT-NEU-IDX)
+                   MOVE "Geaendert" TO cl-art
+                   PERFORM CHANGELOG-ZEILE-SCHREIBEN
+                   ADD 1 TO CHANGELOG-GEAENDERT-ANZAHL
+                 END-IF
+               END-IF
+               SET MERGEOUTALT-IDX UP BY 1
+             END-PERFORM
+
+             IF CHANGELOG-NICHT-GEFUNDEN
+               MOVE "Neu" TO cl-art
+               PERFORM CHANGELOG-ZEILE-SCHREIBEN
+               ADD 1 TO CHANGELOG-NEU-ANZAHL
+             END-IF
+
+             SET MERGEOUT-NEU-IDX UP BY 1
+           END-PERFORM
+
+      * Entfernt: jeder Satz der alten MergeOut.txt, dessen
+      * Schlüssel in diesem Lauf nicht mehr vorkommt.
+           SET MERGEOUTALT-IDX TO 1
+           PERFORM UNTIL MERGEOUTALT-IDX > MERGEOUTALT-ANZAHL
+
+             SET CHANGELOG-NICHT-GEFUNDEN TO TRUE
+             SET MERGEOUT-NEU-IDX TO 1
+             PERFORM UNTIL MERGEOUT-NEU-IDX > MERGEOUT-NEU-ANZAHL
+                         OR CHANGELOG-GEFUNDEN
+               IF NEU-TAB-KUNDEN-ID (MERGEOUT-NEU-IDX) =
+                        MALT-TAB-KUNDEN-ID (MERGEOUTALT-IDX)
+                  AND NEU-TAB-GUELTIG (MERGEOUT-NEU-IDX) =
+                        MALT-TAB-GUELTIG (MERGEOUTALT-IDX)
+                 SET CHANGELOG-GEFUNDEN TO TRUE
+               END-IF
+               SET MERGEOUT-NEU-IDX UP BY 1
+             END-PERFORM
+
+             IF CHANGELOG-NICHT-GEFUNDEN
+               MOVE "Entfernt" TO cl-art
+               MOVE MALT-TAB-KUNDEN-ID (MERGEOUTALT-IDX)
+                    TO cl-kunden-id
+               MOVE MALT-TAB-GUELTIG (MERGEOUTALT-IDX)
+                    TO cl-gueltig
+               MOVE MALT-TAB-PLZ (MERGEOUTALT-IDX)
+                    TO cl-plz
+               MOVE MALT-TAB-WOHNORT (MERGEOUTALT-IDX)
+                    TO cl-wohnort
+               WRITE changelogzeile
+               ADD 1 TO CHANGELOG-ENTFERNT-ANZAHL
+             END-IF
+
+             SET MERGEOUTALT-IDX UP BY 1
+           END-PERFORM
+
+           CLOSE changelogout
+           DISPLAY " ChangeLog.txt: " CHANGELOG-NEU-ANZAHL " neu, "
+                   CHANGELOG-GEAENDERT-ANZAHL " geändert, "
+                   CHANGELOG-ENTFERNT-ANZAHL " entfernt."
+
+      * MERGEOUT-NEU-VOLL kann nur hier (statt schon in KUNDENOUT-
+      * WRITE) sinnvoll gemeldet werden, weil erst hier feststeht,
+      * dass der Änderungsvergleich für diesen Lauf tatsächlich
+      * durchgeführt wurde.
+           IF MERGEOUTALT-VOLL OR MERGEOUT-NEU-VOLL
+             DISPLAY " WARNUNG Änderungsvergleich unvollständig, "
+                     "mehr als 50000 Sätze in diesem Lauf oder der "
+                     "vorherigen MergeOut.txt."
+           END-IF
+
+           .
+       CHANGELOG-SCHREIBEN-ENDE.
+           EXIT.
+
       ******************************************************************
       *                                                                *
       *    Hier werden Anweisungen durchgeführt, die am Ende           *
@@ -900,20 +2514,40 @@
        NACHLAUF SECTION.
        NACHLAUF-ANFANG.
 
+      * Bei abnormaler Beendigung, nachdem die Verarbeitung
+      * tatsächlich begonnen hat, Checkpoint für den Wiederanlauf
+      * sichern, sonst einen eventuell vorhandenen alten Checkpoint
+      * entfernen, damit der nächste Lauf wieder bei Zeile 1 beginnt.
+      * Ein Abbruch, bevor die Verarbeitung überhaupt begonnen hat
+      * (z.B. ein Fehler beim Öffnen einer Kundendatei in VORLAUF),
+      * hat keine gültige Position zu sichern und lässt einen
+      * eventuell noch vorhandenen Checkpoint aus einem früheren,
+      * echten Abbruch unangetastet, damit dessen Wiederanlaufpunkt
+      * beim nächsten, erfolgreichen Lauf noch greift.
+           IF VERARBEITUNG-BEGONNEN
+             IF VERARBEITUNG-NICHT-OK
+               PERFORM CHECKPOINT-SCHREIBEN
+             ELSE
+               PERFORM CHECKPOINT-LOESCHEN
+             END-IF
+           END-IF
+
       * Anzahl verarbeiteter Zeilen loggen
            MOVE "******************************************" TO ereignis
            PERFORM LOGWRITE
            
-           ADD zeilencounter1 TO zeilencounter2 GIVING
+           ADD zeilencounter1 zeilencounter2 zeilencounter3 GIVING
                zeilencountersumme
-           
+
            MOVE SPACES TO ereignis
            MOVE " Anzahl gelesener Zeilen: " TO ereignis
-           MOVE zeilencounter1               TO ereignis (27:05)
-           MOVE " + "                        TO ereignis (32:03)
-           MOVE zeilencounter2               TO ereignis (35:05)
-           MOVE " = "                        TO ereignis (40:03)
-           MOVE zeilencountersumme           TO ereignis (43:05)
+           MOVE zeilencounter1               TO ereignis (27:08)
+           MOVE " + "                        TO ereignis (35:03)
+           MOVE zeilencounter2               TO ereignis (38:08)
+           MOVE " + "                        TO ereignis (46:03)
+           MOVE zeilencounter3               TO ereignis (49:08)
+           MOVE " = "                        TO ereignis (57:03)
+           MOVE zeilencountersumme           TO ereignis (60:08)
            PERFORM LOGWRITE
 
       * Anzahl übersprungener Fehlerzeilen und leere Zeilen loggen
@@ -942,29 +2576,50 @@
            PERFORM SYSTEMZEITWRITE
            PERFORM LOGWRITE
 
+      * Datenqualitätsstatistik des Laufs protokollieren
+           PERFORM SUMMARY-SCHREIBEN
+
+      * Änderungsvergleich gegenüber der vorherigen MergeOut.txt nur
+      * bei einem regulären, erfolgreichen Lauf schreiben: bei einem
+      * Wiederanlauf ist die soeben gelesene MERGEOUTALT-TABELLE nur
+      * der unvollständige Stand des abgebrochenen Laufs selbst und
+      * damit kein sinnvoller Vergleichspunkt.
+           IF VERARBEITUNG-OK AND WIEDERANLAUF-NEIN
+             PERFORM CHANGELOG-SCHREIBEN
+           END-IF
+
       * Dateien schließen
       * TO DO Sollte noch expliziter und genauer gemacht werden,
       * damit man weiß, bei welcher Datei es zu einem Fehler kommt.
-           IF VERARBEITUNG-OK AND 
+           IF VERARBEITUNG-OK AND
              (KUNDE1STATUS NOT = 10 OR KUNDE2STATUS NOT = 10
-              OR KUNDEOUTSTATUS NOT = 00 OR LOGSTATUS NOT = 00)
+              OR (KUNDE3-DA AND KUNDE3STATUS NOT = 10)
+              OR KUNDEOUTSTATUS NOT = 00 OR LOGSTATUS NOT = 00
+              OR REJECTSTATUS NOT = 00 OR FUTUREOUTSTATUS NOT = 00)
              DISPLAY " ERROR Fehler vor dem Beenden einer Datei."
              SET VERARBEITUNG-NICHT-OK TO TRUE
              GO TO NACHLAUF-ENDE
            ELSE
-             CLOSE kunde1 kunde2 kundeout logdatei
+             CLOSE kunde1 kunde2 kundeout logdatei rejectout futureout
+      * Kunde3 wird nur geschlossen, wenn sie in diesem Lauf
+      * tatsächlich geöffnet wurde (optionale dritte Kundendatei).
+             IF KUNDE3-DA
+               CLOSE kunde3
+             END-IF
            END-IF
-                 
+
       * TO DO Sollte noch expliziter und genauer gemacht werden,
       * damit man weiß, bei welcher Datei es zu einem Fehler kommt.
            IF KUNDE1STATUS NOT = 00 OR KUNDE2STATUS NOT = 00
+              OR (KUNDE3-DA AND KUNDE3STATUS NOT = 00)
               OR KUNDEOUTSTATUS NOT = 00 OR LOGSTATUS NOT = 00
+              OR REJECTSTATUS NOT = 00 OR FUTUREOUTSTATUS NOT = 00
              DISPLAY "Fehler beim Beenden von mind. einer Datei."
              SET VERARBEITUNG-NICHT-OK TO TRUE
              GO TO NACHLAUF-ENDE
            ELSE
              DISPLAY SPACES
-             DISPLAY " SUCCESS Alle relevanten Dateien geschlossen."              
+             DISPLAY " SUCCESS Alle relevanten Dateien geschlossen."
            END-IF
 
       * Programmende kommunizieren
